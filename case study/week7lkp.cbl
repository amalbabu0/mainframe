@@ -0,0 +1,45 @@
+      *****************************************************************
+      * PROGRAM NAME : WEEK7LKP
+      * DESCRIPTION  : Reusable binary-search lookup against a sorted
+      *                account-number table. Factored out of WEEK7 so
+      *                any program holding an ascending-key account
+      *                table can CALL it instead of coding its own
+      *                SEARCH ALL.
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WEEK7LKP.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LK-TABLE-COUNT     PIC 99.
+       01 LK-TABLE.
+           05 LK-ACCT-NO PIC 9(5) OCCURS 10 TO 15 TIMES
+                DEPENDING ON LK-TABLE-COUNT
+                ASCENDING KEY IS LK-ACCT-NO
+                INDEXED BY LK-IDX.
+       01 LK-SEARCH-KEY      PIC 9(5).
+       01 LK-FOUND-IDX       PIC 99.
+       01 LK-FOUND-SW        PIC X(01).
+           88 LK-FOUND         VALUE "Y".
+           88 LK-NOT-FOUND     VALUE "N".
+
+       PROCEDURE DIVISION USING LK-TABLE-COUNT LK-TABLE
+                                LK-SEARCH-KEY LK-FOUND-IDX LK-FOUND-SW.
+
+       0000-MAIN-PARA.
+           MOVE 0 TO LK-FOUND-IDX
+           SET LK-NOT-FOUND TO TRUE
+           IF LK-TABLE-COUNT > 0
+               SEARCH ALL LK-ACCT-NO
+                   AT END
+                       SET LK-NOT-FOUND TO TRUE
+                   WHEN LK-ACCT-NO(LK-IDX) = LK-SEARCH-KEY
+                       SET LK-FOUND TO TRUE
+                       SET LK-FOUND-IDX TO LK-IDX
+               END-SEARCH
+           END-IF.
+
+           GOBACK.
