@@ -7,15 +7,47 @@
             ORGANIZATION SEQUENTIAL
             ACCESS MODE SEQUENTIAL
             FILE STATUS WS-FS2.
+
+            SELECT EXCPFILE ASSIGN DD2
+            ORGANIZATION SEQUENTIAL
+            ACCESS MODE SEQUENTIAL
+            FILE STATUS WS-FS3.
+
+            SELECT SUMRPT ASSIGN DD3
+            ORGANIZATION SEQUENTIAL
+            ACCESS MODE SEQUENTIAL
+            FILE STATUS WS-FS4.
        DATA DIVISION.
        FILE SECTION.
        FD OUTFILE.
        01 OUTREC.
             10 O-ACC-NO         PIC X(5).
             10 O-OLDEST-DATE    PIC X(10).
-            10 O-LATEST-DATE    PIX X(10).
+            10 O-LATEST-DATE    PIC X(10).
             10 O-PY-CHANGE      PIC X(3).
             10 FILLER           PIC X(47).
+
+       FD EXCPFILE.
+       01 EXCPREC.
+            10 EX-ACC-NO        PIC X(5).
+            10 FILLER           PIC X(1).
+            10 EX-REASON        PIC X(20).
+            10 FILLER           PIC X(1).
+            10 EX-OLD-AMT       PIC X(15).
+            10 FILLER           PIC X(1).
+            10 EX-NEW-AMT       PIC X(15).
+            10 FILLER           PIC X(1).
+            10 EX-DATE          PIC X(10).
+            10 FILLER           PIC X(6).
+
+       FD SUMRPT.
+       01 SUMREC.
+            10 SM-ACC-NO        PIC X(5).
+            10 FILLER           PIC X(1).
+            10 SM-TXN-COUNT     PIC ZZZ9.
+            10 FILLER           PIC X(1).
+            10 SM-TOTAL-AMT     PIC -(9)9.99.
+            10 FILLER           PIC X(53).
        WORKING-STORAGE SECTION.
            EXEC SQL
                INCLUDE SQLCA
@@ -25,9 +57,16 @@
            END-EXEC. 
            EXEC SQL
                DECLARE CR1 CURSOR FOR
-               SELECT * FROM TABLE1 ORDER BY ACCT_NBR
+               SELECT * FROM TABLE1
+                WHERE (:WS-START-DATE = '          '
+                        OR PMNT_DT >= :WS-START-DATE)
+                  AND (:WS-END-DATE = '          '
+                        OR PMNT_DT <= :WS-END-DATE)
+                ORDER BY ACCT_NBR
            END-EXEC.
             01  WS-FS2                 PIC 99.
+            01  WS-FS3                 PIC 99.
+            01  WS-FS4                 PIC 99.
             01  WS-DAY                 PIC 99.
             01  WS-MONTH               PIC 99.
             01  WS-YEAR                PIC 9(4).
@@ -37,7 +76,33 @@
             01  P-PMNT_DT              PIC X(10).
             01  P-PY-AMT               PIC S9(9)V99 COMP-3.
             01 WS-CRT                  PIC 99.
-       PROCEDURE DIVISION.
+            01 WS-START-DATE           PIC X(10) VALUE SPACES.
+            01 WS-END-DATE             PIC X(10) VALUE SPACES.
+            01 WS-DATE-VALID-SW        PIC X(01) VALUE "Y".
+               88 DATE-VALID           VALUE "Y".
+               88 DATE-INVALID         VALUE "N".
+            01 WS-CHK-DAY              PIC X(02).
+            01 WS-CHK-MONTH            PIC X(02).
+            01 WS-CHK-YEAR             PIC X(04).
+            01 WS-CHK-DAY-N            PIC 99.
+            01 WS-CHK-MONTH-N          PIC 99.
+            01 WS-LARGE-CHANGE-LIMIT   PIC S9(7)V99 COMP-3
+                                       VALUE 1000.00.
+            01 WS-AMT-DIFF             PIC S9(9)V99 COMP-3.
+            01 WS-OLD-AMT-ED           PIC -(9)9.99.
+            01 WS-NEW-AMT-ED           PIC -(9)9.99.
+            01 WS-SUM-ACC-NO           PIC X(5)  VALUE SPACES.
+            01 WS-ACCT-COUNT           PIC 9(6)  VALUE 0.
+            01 WS-ACCT-TOTAL           PIC S9(9)V99 COMP-3 VALUE 0.
+
+       LINKAGE SECTION.
+       01 LK-PARM.
+          05 LK-PARM-LEN             PIC S9(4) COMP.
+          05 LK-START-DATE           PIC X(10).
+          05 LK-END-DATE             PIC X(10).
+          05 LK-LARGE-LIMIT          PIC 9(7)V99.
+
+       PROCEDURE DIVISION USING LK-PARM.
        0000-MAIN-PARA.
             PERFORM 1000-INIT-PARA
                THRU 1000-INIT-EXIT.
@@ -45,8 +110,26 @@
                THRU 2000-PFM-EXIT
             PERFORM 3000-TERM-PARA.
        1000-INIT-PARA.
-            INITIALIZE WS-FS2 WS-DATE WS-CRT WS-DAY 
-                       WS-MONTH
+            INITIALIZE WS-FS2 WS-FS3 WS-FS4 WS-DATE WS-CRT WS-DAY
+                       WS-MONTH WS-ACCT-COUNT WS-ACCT-TOTAL.
+            MOVE SPACES TO WS-SUM-ACC-NO.
+
+            MOVE SPACES TO WS-START-DATE WS-END-DATE.
+            IF LK-PARM-LEN > 0
+                MOVE LK-START-DATE TO WS-START-DATE
+                MOVE LK-END-DATE   TO WS-END-DATE
+            END-IF.
+            IF WS-START-DATE NOT = SPACES OR WS-END-DATE NOT = SPACES
+                DISPLAY "DATE RANGE FILTER : " WS-START-DATE
+                        " TO " WS-END-DATE
+            ELSE
+                DISPLAY "DATE RANGE FILTER : NONE"
+            END-IF.
+
+            IF LK-PARM-LEN > 20
+                MOVE LK-LARGE-LIMIT TO WS-LARGE-CHANGE-LIMIT
+            END-IF.
+            DISPLAY "LARGE CHANGE LIMIT : " WS-LARGE-CHANGE-LIMIT.
        1000-INIT-EXIT.
             EXIT.
        2000-PFM-PARA.
@@ -54,6 +137,10 @@
                THRU 2100-OPEN-EXIT.
             PERFORM 2200-FETCH-PARA
                THRU 2200-FETCH-EXIT UNTIL SQLCODE = 100.
+            IF WS-SUM-ACC-NO NOT = SPACES
+                PERFORM 2235-WRITE-SUMMARY
+                   THRU 2235-WRITE-SUMMARY-EXIT
+            END-IF.
             PERFORM 2300-CLOSE-PARA
                THRU 2300-CLOSE-EXIT.
        2000-PFM-EXIT.
@@ -72,7 +159,27 @@
                       THRU 2300-CLOSE-EXIT
             END-EVALUATE
       *-----------------------------------------------------------------
-           EXEC SQL 
+            OPEN OUTPUT EXCPFILE.
+            EVALUATE WS-FS3
+               WHEN 00
+                   DISPLAY "OPEN EXCPFILE SUCCESS"
+               WHEN OTHER
+                   DISPLAY "OPEN ERROR EXCPFILE: " WS-FS3
+                   PERFORM 2300-CLOSE-PARA
+                      THRU 2300-CLOSE-EXIT
+            END-EVALUATE
+      *-----------------------------------------------------------------
+            OPEN OUTPUT SUMRPT.
+            EVALUATE WS-FS4
+               WHEN 00
+                   DISPLAY "OPEN SUMRPT SUCCESS"
+               WHEN OTHER
+                   DISPLAY "OPEN ERROR SUMRPT: " WS-FS4
+                   PERFORM 2300-CLOSE-PARA
+                      THRU 2300-CLOSE-EXIT
+            END-EVALUATE
+      *-----------------------------------------------------------------
+           EXEC SQL
                OPEN CR1
            END-EXEC.
             EVALUATE TRUE
@@ -94,8 +201,18 @@
             END-EXEC.
             EVALUATE TRUE
                WHEN SQLCODE = 0
-                   PERFORM 2210-DATE-PARA
-                      THRU 2210-DATE-EXIT.
+                   PERFORM 2230-SUMMARY
+                      THRU 2230-SUMMARY-EXIT
+                   PERFORM 2205-VALIDATE-DATE
+                      THRU 2205-VALIDATE-DATE-EXIT
+                   EVALUATE TRUE
+                      WHEN DATE-VALID
+                           PERFORM 2210-DATE-PARA
+                              THRU 2210-DATE-EXIT
+                      WHEN DATE-INVALID
+                           PERFORM 2215-LOG-MALFORMED
+                              THRU 2215-LOG-MALFORMED-EXIT
+                   END-EVALUATE
                WHEN SQLCODE = 100
                    DISPLAY "NO RECORD FOUND"
                WHEN OTHER
@@ -105,6 +222,83 @@
             END-EVALUATE
        2200-FETCH-EXIT.
             EXIT.
+
+      *-----------------------------------------------------------------
+       2205-VALIDATE-DATE.
+            SET DATE-VALID TO TRUE
+            MOVE SPACES TO WS-CHK-DAY WS-CHK-MONTH WS-CHK-YEAR
+            UNSTRING HV-PMNT_DT DELIMITED BY '/'
+                INTO WS-CHK-DAY WS-CHK-MONTH WS-CHK-YEAR
+            END-UNSTRING
+            IF WS-CHK-DAY NOT NUMERIC
+                OR WS-CHK-MONTH NOT NUMERIC
+                OR WS-CHK-YEAR NOT NUMERIC
+                SET DATE-INVALID TO TRUE
+            ELSE
+                MOVE WS-CHK-DAY   TO WS-CHK-DAY-N
+                MOVE WS-CHK-MONTH TO WS-CHK-MONTH-N
+                IF WS-CHK-DAY-N < 1 OR WS-CHK-DAY-N > 31
+                    OR WS-CHK-MONTH-N < 1 OR WS-CHK-MONTH-N > 12
+                    SET DATE-INVALID TO TRUE
+                END-IF
+            END-IF.
+       2205-VALIDATE-DATE-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+       2215-LOG-MALFORMED.
+      *    A MALFORMED DATE MUST NOT SILENTLY DROP OUT OF THE ACCOUNT
+      *    BREAK LOGIC - IF THIS RECORD IS FOR A NEW ACCOUNT, STILL
+      *    FLUSH THE PRIOR ACCOUNT'S OUTREC/WS-CRT AND ESTABLISH
+      *    P-ACC-NO/P-PY-AMT AS THE NEW BASELINE SO A LATER VALID
+      *    RECORD FOR THIS ACCOUNT COMPARES AGAINST THIS ACCOUNT,
+      *    NOT WHATEVER ACCOUNT PRECEDED IT. P-PMNT_DT/P-WS-DATE ARE
+      *    LEFT ALONE SINCE THIS RECORD HAS NO USABLE DATE TO OFFER.
+            IF HV-ACCT_NBR NOT = P-ACC-NO
+                EVALUATE TRUE
+                     WHEN WS-CRT NOT = 0
+                          WRITE OUTREC
+                          MOVE 00 TO WS-CRT
+                     WHEN OTHER
+                          CONTINUE
+                END-EVALUATE
+                MOVE HV-ACCT_NBR TO P-ACC-NO
+            END-IF
+            MOVE HV-PMNT_AMT TO P-PY-AMT.
+
+            MOVE SPACES TO EXCPREC
+            MOVE HV-ACCT_NBR      TO EX-ACC-NO
+            MOVE "MALFORMED DATE" TO EX-REASON
+            MOVE HV-PMNT_DT       TO EX-DATE
+            WRITE EXCPREC.
+       2215-LOG-MALFORMED-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+       2230-SUMMARY.
+            IF HV-ACCT_NBR NOT = WS-SUM-ACC-NO
+                IF WS-SUM-ACC-NO NOT = SPACES
+                    PERFORM 2235-WRITE-SUMMARY
+                       THRU 2235-WRITE-SUMMARY-EXIT
+                END-IF
+                MOVE HV-ACCT_NBR TO WS-SUM-ACC-NO
+                MOVE 0 TO WS-ACCT-COUNT
+                MOVE 0 TO WS-ACCT-TOTAL
+            END-IF
+            ADD 1 TO WS-ACCT-COUNT
+            ADD HV-PMNT_AMT TO WS-ACCT-TOTAL.
+       2230-SUMMARY-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+       2235-WRITE-SUMMARY.
+            MOVE SPACES TO SUMREC
+            MOVE WS-SUM-ACC-NO TO SM-ACC-NO
+            MOVE WS-CRT        TO SM-TXN-COUNT
+            MOVE WS-ACCT-TOTAL TO SM-TOTAL-AMT
+            WRITE SUMREC.
+       2235-WRITE-SUMMARY-EXIT.
+            EXIT.
        2300-CLOSE-PARA.
       *-----------------------------------------------------------------
             EXEC SQL
@@ -124,15 +318,28 @@
                    DISPLAY "CLOSE OUTFILE SUCCESS"
                WHEN OTHER
                    DISPLAY "CLOSE ERROR OUTFILE: " WS-FS2
-                   PERFORM 2300-CLOSE-PARA
-                      THRU 2300-CLOSE-EXIT
+            END-EVALUATE
+      *-----------------------------------------------------------------
+            CLOSE EXCPFILE.
+            EVALUATE WS-FS3
+               WHEN 00
+                   DISPLAY "CLOSE EXCPFILE SUCCESS"
+               WHEN OTHER
+                   DISPLAY "CLOSE ERROR EXCPFILE: " WS-FS3
+            END-EVALUATE
+      *-----------------------------------------------------------------
+            CLOSE SUMRPT.
+            EVALUATE WS-FS4
+               WHEN 00
+                   DISPLAY "CLOSE SUMRPT SUCCESS"
+               WHEN OTHER
+                   DISPLAY "CLOSE ERROR SUMRPT: " WS-FS4
             END-EVALUATE
       *-----------------------------------------------------------------
        2210-DATE-PARA.
             EVALUATE TRUE
                  WHEN HV-ACCT_NBR = P-ACC-NO
       *-----------------------------------------------------------------
-                      ADD 1 TO WS-CRT
                       MOVE HV-ACCT_NBR TO O-ACC-NO.
                       UNSTRING HV-PMNT_DT DELIMITED BY '/'
                           INTO WS-DAY WS-MONTH WS-YEAR
@@ -154,15 +361,25 @@
                                 MOVE HV-PMNT_DT TO O-OLDEST-DATE
                       END-EVALUATE
       *-----------------------------------------------------------------
-                      EVALUATE TRUE 
+                      EVALUATE TRUE
                            WHEN HV-PMNT_AMT NOT = P-PY-AMT
                                 MOVE "YES" TO O-PY-CHANGE
+                                ADD 1 TO WS-CRT
                            WHEN OTHER
                                 MOVE "NO" TO O-PY-CHANGE
                       END-EVALUATE
       *-----------------------------------------------------------------
-                      MOVE PY-AMT     TO P-PY-AMT.
-                      MOVE ACC-NO     TO P-ACC-NO.
+                      COMPUTE WS-AMT-DIFF = HV-PMNT_AMT - P-PY-AMT
+                      IF WS-AMT-DIFF < 0
+                          COMPUTE WS-AMT-DIFF = WS-AMT-DIFF * -1
+                      END-IF
+                      IF WS-AMT-DIFF > WS-LARGE-CHANGE-LIMIT
+                          PERFORM 2225-LOG-LARGE-CHANGE
+                             THRU 2225-LOG-LARGE-CHANGE-EXIT
+                      END-IF
+      *-----------------------------------------------------------------
+                      MOVE HV-PMNT_AMT TO P-PY-AMT.
+                      MOVE HV-ACCT_NBR TO P-ACC-NO.
                       MOVE HV-PMNT_DT TO P-PMNT_DT.
                  WHEN OTHER
                       EVALUATE TRUE
@@ -172,8 +389,8 @@
                            WHEN OTHER 
                                 CONTINUE
                       END-EVALUATE
-                      MOVE PY-AMT     TO P-PY-AMT.
-                      MOVE ACC-NO     TO P-ACC-NO.
+                      MOVE HV-PMNT_AMT TO P-PY-AMT.
+                      MOVE HV-ACCT_NBR TO P-ACC-NO.
                       MOVE HV-PMNT_DT TO P-PMNT_DT.
                       UNSTRING HV-PMNT_DT DELIMITED BY '/'
                           INTO WS-DAY WS-MONTH WS-YEAR
@@ -183,6 +400,20 @@
                              WS-DAY   DELIMITED BY SIZE
                         INTO P-WS-DATE.
             END-EVALUATE.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        2210-DATE-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+       2225-LOG-LARGE-CHANGE.
+            MOVE SPACES TO EXCPREC
+            MOVE HV-ACCT_NBR            TO EX-ACC-NO
+            MOVE "LARGE PAYMENT CHANGE" TO EX-REASON
+            MOVE P-PY-AMT               TO WS-OLD-AMT-ED
+            MOVE WS-OLD-AMT-ED          TO EX-OLD-AMT
+            MOVE HV-PMNT_AMT            TO WS-NEW-AMT-ED
+            MOVE WS-NEW-AMT-ED          TO EX-NEW-AMT
+            MOVE HV-PMNT_DT             TO EX-DATE
+            WRITE EXCPREC.
+       2225-LOG-LARGE-CHANGE-EXIT.
             EXIT.
\ No newline at end of file
