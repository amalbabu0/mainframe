@@ -5,21 +5,33 @@
        01 WS-SUBSCRIPTED.
            05 S-NAME         PIC X(10).
            05 S-ACCT-NO      PIC 9(5) OCCURS 10 TIMES.
+       01 WS-TABLE-COUNT     PIC 99     VALUE 10.
        01 WS-INDEXED.
-           05 I-TABLE OCCURS 10 TIMES
+           05 I-TABLE OCCURS 10 TO 15 TIMES
+                DEPENDING ON WS-TABLE-COUNT
                 ASCENDING KEY IS I-ACCT-NO
                 INDEXED BY IDX.
               10 I-ACCT-NO   PIC 9(5).
        01 WS-I               PIC 99     VALUE 0.
+       01 WS-J               PIC 99     VALUE 0.
        01 WS-VALUE2          PIC 9(5)   VALUE 12345.
        01 WS-VALUE1          PIC 9(5)   VALUE 98765.
        01 WS-SEARCH          PIC 9(5).
+       01 WS-NEW-ACCT-NO     PIC 9(5).
+       01 WS-FOUND-IDX       PIC 99.
+       01 WS-FOUND-SW        PIC X(01).
+           88 WS-FOUND         VALUE "Y".
+           88 WS-NOT-FOUND     VALUE "N".
        PROCEDURE DIVISION.
        0000-MAIN-PARA.
            PERFORM 0000-INSERT-PARA
            PERFORM 1000-DISPLAY-PARA
            PERFORM 2000-LINEAR-SEARCH
            PERFORM 3000-BINARY-SEARCH
+           PERFORM 4000-LOOKUP-SUBPGM-PARA
+           MOVE 12350 TO WS-NEW-ACCT-NO
+           PERFORM 0500-SORTED-INSERT-PARA
+           PERFORM 1000-DISPLAY-PARA
            STOP RUN.
        0000-INSERT-PARA.
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
@@ -32,9 +44,28 @@
                ADD 10 TO WS-VALUE2
                SET IDX UP BY 1
            END-PERFORM.
+       0500-SORTED-INSERT-PARA.
+      *    INSERTS WS-NEW-ACCT-NO INTO I-TABLE, SHIFTING EXISTING
+      *    ENTRIES UP BY ONE SO I-TABLE STAYS IN ASCENDING KEY
+      *    ORDER FOR SEARCH ALL (BINARY SEARCH) TO KEEP WORKING.
+           IF WS-TABLE-COUNT < 15
+               ADD 1 TO WS-TABLE-COUNT
+               SET IDX TO WS-TABLE-COUNT
+               SET WS-J TO WS-TABLE-COUNT
+               SUBTRACT 1 FROM WS-J
+               PERFORM UNTIL WS-J < 1
+                   OR I-ACCT-NO(WS-J) <= WS-NEW-ACCT-NO
+                   MOVE I-ACCT-NO(WS-J) TO I-ACCT-NO(IDX)
+                   SET IDX DOWN BY 1
+                   SUBTRACT 1 FROM WS-J
+               END-PERFORM
+               MOVE WS-NEW-ACCT-NO TO I-ACCT-NO(IDX)
+           ELSE
+               DISPLAY "I-TABLE IS FULL - INSERT REJECTED"
+           END-IF.
        1000-DISPLAY-PARA.
            DISPLAY "ACCT-NO1:"
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-TABLE-COUNT
                DISPLAY I-ACCT-NO(WS-I)
            END-PERFORM
            DISPLAY "ACCT-NO2:"
@@ -53,4 +84,18 @@
            SEARCH ALL I-TABLE
                WHEN WS-SEARCH = I-ACCT-NO(IDX)
                    DISPLAY "BINARY:" IDX
-           END-SEARCH.
\ No newline at end of file
+           END-SEARCH.
+       4000-LOOKUP-SUBPGM-PARA.
+      *    DEMONSTRATES THE REUSABLE LOOKUP SUBPROGRAM AGAINST THE
+      *    SAME SORTED I-TABLE, INSTEAD OF AN IN-LINE SEARCH.
+           MOVE 12345 TO WS-SEARCH
+           CALL "WEEK7LKP"
+               USING WS-TABLE-COUNT I-TABLE WS-SEARCH
+                     WS-FOUND-IDX WS-FOUND-SW
+           END-CALL
+           EVALUATE TRUE
+               WHEN WS-FOUND
+                   DISPLAY "SUBPGM FOUND AT:" WS-FOUND-IDX
+               WHEN WS-NOT-FOUND
+                   DISPLAY "SUBPGM NOT FOUND:" WS-SEARCH
+           END-EVALUATE.
