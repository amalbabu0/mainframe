@@ -1,165 +1,583 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BLD-BILL-DETAILS.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT OUTFILE ASSIGN DD1
-           ORGANIZATION SEQUENTIAL
-           ACCESS MODE SEQUENTIAL
-           FILE STATUS WS-FS.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       EXEC SQL
-            INCLUDE SQLCA
-       END-EXEC.
-       EXEC SQL
-            INCLUDE MENU_DETAIL
-       END-EXEC.
-       EXEC SQL
-            INCLUDE ORDER_DETAI
-       END-EXEC.
-       EXEC SQL
-            INCLUDE CUSTOMER_DETAIL
-       END-EXEC.
-       EXEC SQL
-            DECLARE C1 CURSOR FOR
-               SELECT O.*, M.ITEM_NM, M.PRICE, 
-                      C.CUST_NAME, C.MEMBER, C.IT_EMPLOYEE, C.TIE_UP
-            FROM ORDER_DETAIL O
-            JOIN MENU_DETAIL M ON O.ITEM_ORDERED = M.ITEM_CODE
-            JOIN CUSTOMER_DETAIL C ON O.CUSTOMER_CODE = C.CUSTOMER_CODE
-            ORDER BY O.CUSTOMER_CODE
-       END-EXEC.
-       01 WS-FS            PIC 99.
-       01 WS-BILL-NO       PIC 9(4).
-       01 WS-BILL-AMOUNT   PIC 9(10).
-       01 WS-FINAL-BILL    PIC 9(10).
-       PROCEDURE DIVISION.
-       0000-MAIN-PARA.
-            PERFORM 1000-INIT-PARA.
-            PERFORM 2000-PFM-EXIT.
-            PERFORM 3000-TERM-PARA.
-       1000-INIT-PARA.
-            INITIALIZE 
-            EXIT.
-       2000-PFM-PARA.
-            PERFORM 2100-OPEN-PARA.
-            PERFORM 2200-FETCH-PARA UNTIL SQLCODE = 100.
-            PERFORM 2300-CLOSE-PARA.
-       3000-TERM-PARA.
-            STOP RUN.
-       2100-OPEN-PARA.
-      *-----------------------------------------------------------------
-           EXEC SQL
-              OPEN C1
-           END-EXEC
-           EVALUATE SQLCODE
-               WHEN 0
-                   DISPLAY " OPEN SUCESS"
-               WHEN OTHER
-                   DISPLAY 'OPEN CURSOR FAILED SQLCODE=' SQLCODE
-                   PERFORM 2300-CLOSE-PARA
-           END-EVALUATE.
-      *-----------------------------------------------------------------
-            OPEN OUTPUT OUTFILE.
-            EVALUATE WS-FS
-               WHEN 0
-                   DISPLAY "OPEN SUCCES"
-               WHEN OTHER 
-                   DISPLAY "ERROR ON OPEN " WS-FS
-                   PERFORM 2300-CLOSE-PARA
-            END-EVALUATE.
-      *-----------------------------------------------------------------
-       2200-FETCH-PARA.
-           EXEC SQL
-              FETCH C1 INTO
-                 :HV-CUSTOMER-CODE,
-                 :HV-ITEM-ORDERED,
-                 :HV-QTY-ORDERED,
-                 :HV-ITEM-NM       :IND-ITEM-NM,
-                 :HV-PRICE,
-                 :HV-CUST-NAME,
-                 :HV-MEMBER,
-                 :HV-IT-EMP,
-                 :HV-TIE-UP
-           END-EXEC
-           EVALUATE SQLCODE
-               WHEN 0
-                   EVALUATE IND-ITEM-NM
-                       WHEN 0
-                           PERFORM 2210-BILL-PARA
-                       WHEN OTHER
-                           DISPLAY "NULL"
-                           NEXT SENTENCE
-                   END-EVALUATE
-               WHEN OTHER
-                   DISPLAY 'OPEN CURSOR FAILED SQLCODE=' SQLCODE
-                   PERFORM 2300-CLOSE-PARA
-           END-EVALUATE.
-       2300-CLOSE-PARA.
-      *-----------------------------------------------------------------
-           EXEC SQL
-              CLOSE C1
-           END-EXEC
-           EVALUATE SQLCODE
-               WHEN 0
-                   DISPLAY " CLOSE SUCESS"
-               WHEN OTHER
-                   DISPLAY 'CLOSE CURSOR FAILED SQLCODE=' SQLCODE
-                   PERFORM 3000-TERM-PARA
-           END-EVALUATE.
-      *-----------------------------------------------------------------
-           CLOSE OUTFILE.
-            EVALUATE WS-FS
-               WHEN 0
-                   DISPLAY "CLOSE SUCCES"
-               WHEN OTHER
-                   DISPLAY "ERROR ON CLOSE " WS-FS
-               PERFORM 3000-TERM-PARA
-            END-EVALUATE.
-      *-----------------------------------------------------------------
-       2210-BILL-PARA.
-            INITIALIZE WS-BILL-NO WS-BILL-AMOUNT WS-FINAL-BILL
-      *---------------------BILL NUMBER---------------------------------     
-            UNSTRING FUNCTION REVERSE(HV-CUSTOMER-CODE) DELIMITED BY SPACE
-            INTO WS-BILL-NO.
-            MOVE FUNCTION REVERSE(WS-BILL-NO) TO WS-BILL-NO.
-      *---------------------BILL AMOUNT---------------------------------
-            COMPUTE WS-BILL-AMOUNT = HV-QTY-ORDERED * HV-PRICE.
-      *----------------------FINAL BILL---------------------------------
-            EVALUATE TRUE
-               WHEN WS-BILL-AMOUNT > 2500
-                   COMPUTE WS-FINAL-BILL = WS-BILL-AMOUNT - 
-                           (WS-BILL-AMOUNT * 10/100)
-               WHEN WS-BILL-AMOUNT < 2500
-                   EVALUATE TRUE
-                       WHEN HV-TIE-UP = "YES"
-                           COMPUTE WS-FINAL-BILL = WS-BILL-AMOUNT - 
-                           (WS-BILL-AMOUNT * 7/100)
-                       WHEN HV-TIE-UP = "NO"
-                           COMPUTE WS-FINAL-BILL = WS-BILL-AMOUNT - 50
-                   END-EVALUATE
-               WHEN OTHER
-                    MOVE WS-BILL-AMOUNT TO WS-FINAL-BILL
-            END-EVALUATE.
-            PERFORM 2211-WRITE-PARA.
-            PERFORM 2212-INSERT-PARA.
-            EXIT.
-       2211-WRITE-PARA.
-            MOVE WS-BILL-NO     TO O-BILL-NO
-            MOVE HV-CUST-NAME   TO O-CUST-NAME
-            MOVE HV-ITEM-NM     TO O-ITEM-NAME
-            MOVE HV-QTY-ORDERED TO O-QUANTITY
-            MOVE WS-BILL-AMOUNT TO O-BILL-AMOUNT
-            MOVE WS-FINAL-BILL  TO O-FINAL-BILL
-            WRITE OUTREC.
-       2212-INSERT-PARA.
-            EXEC SQL
-                 INSERT INTO MY_BILLING_TABLE
-                            (BILL_NO, CUST_NAME, ITEM_NAME, QUANTITY,
-                             BILL_AMOUNT, FINAL_BILL)
-                 VALUES
-                       ( :WS-BILL-NO, :HV-CUST-NAME, :HV-ITEM-NM, 
-                         :HV-QTY-ORDERED, :WS-BILL-AMOUNT, 
-                         :WS-FINAL-BILL )
-            END-EXEC.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLD-BILL-DETAILS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUTFILE ASSIGN DD1
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS.
+
+           SELECT BILLSEQ ASSIGN DD2
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS2.
+
+           SELECT EXCPLOG ASSIGN DD3
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS3.
+
+           SELECT RECONRPT ASSIGN DD4
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS4.
+
+           SELECT SALESRPT ASSIGN DD5
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS5.
+
+           SELECT VOIDLOG ASSIGN DD6
+           ORGANIZATION SEQUENTIAL
+           ACCESS MODE SEQUENTIAL
+           FILE STATUS WS-FS6.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OUTFILE.
+       01 OUTREC.
+            10 O-BILL-NO        PIC 9(4).
+            10 O-CUST-NAME      PIC X(20).
+            10 O-ITEM-NAME      PIC X(20).
+            10 O-QUANTITY       PIC 9(3).
+            10 O-BILL-AMOUNT    PIC 9(10).
+            10 O-GST-AMOUNT     PIC 9(10).
+            10 O-FINAL-BILL     PIC 9(10).
+            10 FILLER           PIC X(03).
+
+       FD BILLSEQ.
+       01 BILLSEQREC.
+            10 BS-LAST-BILL-NO  PIC 9(4).
+            10 FILLER           PIC X(76).
+
+       FD EXCPLOG.
+       01 EXCPREC2.
+            10 EX2-CUSTOMER-CODE PIC X(06).
+            10 FILLER            PIC X(01).
+            10 EX2-COLUMN-NAME   PIC X(15).
+            10 FILLER            PIC X(01).
+            10 EX2-ACTION        PIC X(20).
+            10 FILLER            PIC X(37).
+
+       FD RECONRPT.
+       01 RECONREC.
+            10 RR-CUSTOMER-CODE PIC X(06).
+            10 FILLER           PIC X(01).
+            10 RR-ORDER-CNT     PIC ZZZ,ZZ9.
+            10 FILLER           PIC X(01).
+            10 RR-BILL-CNT      PIC ZZZ,ZZ9.
+            10 FILLER           PIC X(01).
+            10 RR-UNBILLED-CNT  PIC ZZZ,ZZ9.
+            10 FILLER           PIC X(46).
+
+       FD SALESRPT.
+       01 SALESREC.
+            10 SR-ITEM-NAME     PIC X(20).
+            10 FILLER           PIC X(01).
+            10 SR-TOTAL-QTY     PIC ZZZ,ZZZ,ZZ9.
+            10 FILLER           PIC X(01).
+            10 SR-TOTAL-REVENUE PIC ZZ,ZZZ,ZZZ,ZZ9.
+            10 FILLER           PIC X(31).
+
+       FD VOIDLOG.
+       01 VOIDLOGREC.
+            10 VL-BILL-NO       PIC 9(4).
+            10 FILLER           PIC X(01).
+            10 VL-TIMESTAMP     PIC X(26).
+            10 FILLER           PIC X(01).
+            10 VL-REASON        PIC X(30).
+            10 FILLER           PIC X(18).
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL
+            INCLUDE SQLCA
+       END-EXEC.
+       EXEC SQL
+            INCLUDE MENU_DETAIL
+       END-EXEC.
+       EXEC SQL
+            INCLUDE ORDER_DETAI
+       END-EXEC.
+       EXEC SQL
+            INCLUDE CUSTOMER_DETAIL
+       END-EXEC.
+       EXEC SQL
+            DECLARE C1 CURSOR FOR
+               SELECT O.*, M.ITEM_NM, M.PRICE,
+                      C.CUST_NAME, C.MEMBER, C.IT_EMPLOYEE, C.TIE_UP
+            FROM ORDER_DETAIL O
+            JOIN MENU_DETAIL M ON O.ITEM_ORDERED = M.ITEM_CODE
+            JOIN CUSTOMER_DETAIL C ON O.CUSTOMER_CODE = C.CUSTOMER_CODE
+            ORDER BY O.CUSTOMER_CODE
+       END-EXEC.
+       EXEC SQL
+            DECLARE C2 CURSOR FOR
+               SELECT M.ITEM_NM,
+                      COALESCE(SUM(B.QUANTITY), 0),
+                      COALESCE(SUM(B.FINAL_BILL), 0)
+            FROM MENU_DETAIL M
+            LEFT JOIN MY_BILLING_TABLE B
+                   ON B.ITEM_NAME = M.ITEM_NM
+                  AND B.VOID_FLAG = 'N'
+            GROUP BY M.ITEM_NM
+            ORDER BY M.ITEM_NM
+       END-EXEC.
+       EXEC SQL
+            DECLARE C3 CURSOR FOR
+               SELECT O.CUSTOMER_CODE,
+                      COUNT(*),
+                      (SELECT COUNT(*) FROM MY_BILLING_TABLE B
+                        WHERE B.CUSTOMER_CODE = O.CUSTOMER_CODE
+                          AND B.VOID_FLAG = 'N')
+            FROM ORDER_DETAIL O
+            GROUP BY O.CUSTOMER_CODE
+            HAVING COUNT(*) >
+                   (SELECT COUNT(*) FROM MY_BILLING_TABLE B
+                     WHERE B.CUSTOMER_CODE = O.CUSTOMER_CODE
+                       AND B.VOID_FLAG = 'N')
+       END-EXEC.
+       01  WS-FS             PIC 99.
+       01  WS-FS2            PIC 99.
+       01  WS-FS3            PIC 99.
+       01  WS-FS4            PIC 99.
+       01  WS-FS5            PIC 99.
+       01  WS-FS6            PIC 99.
+       01  WS-SQLCODE1       PIC S9(9) COMP.
+       01  WS-SQLCODE2       PIC S9(9) COMP.
+       01  WS-SQLCODE3       PIC S9(9) COMP.
+       01  WS-BILL-NO        PIC 9(4).
+       01  WS-NEXT-BILL-NO   PIC 9(4) VALUE 0.
+       01  WS-BILL-AMOUNT    PIC 9(10).
+       01  WS-GST-PCT        PIC 9(2) VALUE 5.
+       01  WS-GST-AMOUNT     PIC 9(10).
+       01  WS-FINAL-BILL     PIC 9(10).
+       01  WS-POINTS         PIC 9(10).
+       01  WS-RUN-MODE       PIC X(01) VALUE "B".
+           88 RUN-MODE-BILL    VALUE "B".
+           88 RUN-MODE-VOID    VALUE "V".
+       01  WS-NULL-COLUMN    PIC X(15).
+       01  WS-NULL-ACTION    PIC X(20).
+       01  WS-ITEM-SKIPPED-SW PIC X(01) VALUE "N".
+           88 ITEM-SKIPPED     VALUE "Y".
+       01  WS-ORDER-CNT      PIC 9(6).
+       01  WS-BILL-CNT       PIC 9(6).
+       01  WS-UNBILLED-CNT   PIC 9(6).
+       01  WS-ITEM-NAME2     PIC X(20).
+       01  WS-TOTAL-QTY      PIC 9(9).
+       01  WS-TOTAL-REVENUE  PIC 9(11).
+       01  WS-CUSTOMER-CODE3 PIC X(06).
+
+       LINKAGE SECTION.
+       01 LK-PARM.
+           05 LK-PARM-LEN       PIC S9(4) COMP.
+           05 LK-RUN-MODE       PIC X(01).
+           05 LK-VOID-BILL-NO   PIC 9(4).
+
+       PROCEDURE DIVISION USING LK-PARM.
+       0000-MAIN-PARA.
+            PERFORM 1000-INIT-PARA.
+            EVALUATE TRUE
+               WHEN RUN-MODE-VOID
+                   PERFORM 5000-VOID-PARA
+               WHEN OTHER
+                   PERFORM 2000-PFM-PARA
+                   PERFORM 4000-RECON-PARA
+                   PERFORM 4500-SALES-SUMMARY-PARA
+            END-EVALUATE.
+            PERFORM 3000-TERM-PARA.
+       1000-INIT-PARA.
+            INITIALIZE WS-BILL-NO WS-BILL-AMOUNT WS-FINAL-BILL
+                       WS-GST-AMOUNT WS-POINTS.
+            MOVE "B" TO WS-RUN-MODE.
+            IF LK-PARM-LEN > 0
+                MOVE LK-RUN-MODE TO WS-RUN-MODE
+            END-IF.
+            IF RUN-MODE-BILL
+                PERFORM 1100-GET-BILL-SEQ-PARA
+            END-IF.
+       1100-GET-BILL-SEQ-PARA.
+            MOVE 0 TO WS-NEXT-BILL-NO.
+            OPEN INPUT BILLSEQ.
+            IF WS-FS2 = 00
+                READ BILLSEQ
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE BS-LAST-BILL-NO TO WS-NEXT-BILL-NO
+                END-READ
+                CLOSE BILLSEQ
+            ELSE
+                DISPLAY "NO PRIOR BILLSEQ - STARTING AT 0"
+            END-IF.
+       2000-PFM-PARA.
+            PERFORM 2100-OPEN-PARA.
+            PERFORM 2200-FETCH-PARA UNTIL WS-SQLCODE1 = 100.
+            PERFORM 2300-CLOSE-PARA.
+       3000-TERM-PARA.
+            STOP RUN.
+       2100-OPEN-PARA.
+      *-----------------------------------------------------------------
+           EXEC SQL
+              OPEN C1
+           END-EXEC
+           MOVE SQLCODE TO WS-SQLCODE1.
+           EVALUATE WS-SQLCODE1
+               WHEN 0
+                   DISPLAY " OPEN SUCESS"
+               WHEN OTHER
+                   DISPLAY 'OPEN CURSOR FAILED SQLCODE=' WS-SQLCODE1
+                   MOVE 100 TO WS-SQLCODE1
+                   PERFORM 2300-CLOSE-PARA
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+            OPEN OUTPUT OUTFILE.
+            EVALUATE WS-FS
+               WHEN 0
+                   DISPLAY "OPEN SUCCES"
+               WHEN OTHER
+                   DISPLAY "ERROR ON OPEN " WS-FS
+                   PERFORM 2300-CLOSE-PARA
+            END-EVALUATE.
+      *-----------------------------------------------------------------
+            OPEN OUTPUT EXCPLOG.
+            EVALUATE WS-FS3
+               WHEN 0
+                   DISPLAY "OPEN SUCCES EXCPLOG"
+               WHEN OTHER
+                   DISPLAY "ERROR ON OPEN EXCPLOG " WS-FS3
+                   PERFORM 2300-CLOSE-PARA
+            END-EVALUATE.
+      *-----------------------------------------------------------------
+       2200-FETCH-PARA.
+           EXEC SQL
+              FETCH C1 INTO
+                 :HV-CUSTOMER-CODE,
+                 :HV-ITEM-ORDERED,
+                 :HV-QTY-ORDERED,
+                 :HV-ITEM-NM       :IND-ITEM-NM,
+                 :HV-PRICE         :IND-PRICE,
+                 :HV-CUST-NAME     :IND-CUST-NAME,
+                 :HV-MEMBER        :IND-MEMBER,
+                 :HV-IT-EMP        :IND-IT-EMP,
+                 :HV-TIE-UP        :IND-TIE-UP
+           END-EXEC
+           MOVE SQLCODE TO WS-SQLCODE1.
+           EVALUATE WS-SQLCODE1
+               WHEN 0
+                   PERFORM 2205-CHECK-NULLS-PARA
+                   EVALUATE TRUE
+                       WHEN ITEM-SKIPPED
+                           CONTINUE
+                       WHEN OTHER
+                           PERFORM 2210-BILL-PARA
+                   END-EVALUATE
+               WHEN 100
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'FETCH FAILED SQLCODE=' WS-SQLCODE1
+                   MOVE 100 TO WS-SQLCODE1
+                   PERFORM 2300-CLOSE-PARA
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+       2205-CHECK-NULLS-PARA.
+      *    CHECKS EVERY NULLABLE JOINED COLUMN, SUBSTITUTES A SAFE
+      *    DEFAULT AND LOGS AN EXCEPTION FOR EACH ONE FOUND NULL. A
+      *    NULL ITEM NAME STILL SKIPS THE BILL SINCE THE BILL CANNOT
+      *    BE PRICED WITHOUT IT.
+           MOVE "N" TO WS-ITEM-SKIPPED-SW.
+           IF IND-ITEM-NM < 0
+               MOVE "ITEM NAME SKIPPED" TO WS-NULL-ACTION
+               MOVE "ITEM-NM" TO WS-NULL-COLUMN
+               PERFORM 2206-LOG-NULL-PARA
+               SET ITEM-SKIPPED TO TRUE
+           END-IF.
+           IF NOT ITEM-SKIPPED
+               IF IND-PRICE < 0
+                   MOVE 0 TO HV-PRICE
+                   MOVE "DEFAULTED TO 0" TO WS-NULL-ACTION
+                   MOVE "PRICE" TO WS-NULL-COLUMN
+                   PERFORM 2206-LOG-NULL-PARA
+               END-IF
+               IF IND-CUST-NAME < 0
+                   MOVE "UNKNOWN" TO HV-CUST-NAME
+                   MOVE "DEFAULTED TO UNKNOWN" TO WS-NULL-ACTION
+                   MOVE "CUST-NAME" TO WS-NULL-COLUMN
+                   PERFORM 2206-LOG-NULL-PARA
+               END-IF
+               IF IND-MEMBER < 0
+                   MOVE "NO" TO HV-MEMBER
+                   MOVE "DEFAULTED TO NO" TO WS-NULL-ACTION
+                   MOVE "MEMBER" TO WS-NULL-COLUMN
+                   PERFORM 2206-LOG-NULL-PARA
+               END-IF
+               IF IND-IT-EMP < 0
+                   MOVE "NO" TO HV-IT-EMP
+                   MOVE "DEFAULTED TO NO" TO WS-NULL-ACTION
+                   MOVE "IT-EMP" TO WS-NULL-COLUMN
+                   PERFORM 2206-LOG-NULL-PARA
+               END-IF
+               IF IND-TIE-UP < 0
+                   MOVE "NO" TO HV-TIE-UP
+                   MOVE "DEFAULTED TO NO" TO WS-NULL-ACTION
+                   MOVE "TIE-UP" TO WS-NULL-COLUMN
+                   PERFORM 2206-LOG-NULL-PARA
+               END-IF
+           END-IF.
+       2206-LOG-NULL-PARA.
+           MOVE SPACES TO EXCPREC2
+           MOVE HV-CUSTOMER-CODE TO EX2-CUSTOMER-CODE
+           MOVE WS-NULL-COLUMN   TO EX2-COLUMN-NAME
+           MOVE WS-NULL-ACTION   TO EX2-ACTION
+           WRITE EXCPREC2.
+      *-----------------------------------------------------------------
+       2300-CLOSE-PARA.
+      *-----------------------------------------------------------------
+           EXEC SQL
+              COMMIT
+           END-EXEC.
+      *-----------------------------------------------------------------
+           EXEC SQL
+              CLOSE C1
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   DISPLAY " CLOSE SUCESS"
+               WHEN OTHER
+                   DISPLAY 'CLOSE CURSOR FAILED SQLCODE=' SQLCODE
+                   PERFORM 3000-TERM-PARA
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+           CLOSE OUTFILE.
+            EVALUATE WS-FS
+               WHEN 0
+                   DISPLAY "CLOSE SUCCES"
+               WHEN OTHER
+                   DISPLAY "ERROR ON CLOSE " WS-FS
+               PERFORM 3000-TERM-PARA
+            END-EVALUATE.
+      *-----------------------------------------------------------------
+            CLOSE EXCPLOG.
+            EVALUATE WS-FS3
+               WHEN 0
+                   DISPLAY "CLOSE SUCCES EXCPLOG"
+               WHEN OTHER
+                   DISPLAY "ERROR ON CLOSE EXCPLOG " WS-FS3
+            END-EVALUATE.
+      *-----------------------------------------------------------------
+      *    WRITE BACK THE LAST BILL NUMBER USED SO THE NEXT RUN PICKS
+      *    UP THE SEQUENCE INSTEAD OF COLLIDING WITH TODAY'S BILLS.
+            OPEN OUTPUT BILLSEQ.
+            MOVE WS-NEXT-BILL-NO TO BS-LAST-BILL-NO.
+            WRITE BILLSEQREC.
+            CLOSE BILLSEQ.
+      *-----------------------------------------------------------------
+       2210-BILL-PARA.
+            INITIALIZE WS-BILL-AMOUNT WS-GST-AMOUNT WS-FINAL-BILL
+      *---------------------BILL NUMBER---------------------------------
+            ADD 1 TO WS-NEXT-BILL-NO.
+            MOVE WS-NEXT-BILL-NO TO WS-BILL-NO.
+      *---------------------BILL AMOUNT---------------------------------
+            COMPUTE WS-BILL-AMOUNT = HV-QTY-ORDERED * HV-PRICE.
+      *----------------------DISCOUNT------------------------------------
+            EVALUATE TRUE
+               WHEN WS-BILL-AMOUNT > 2500
+                   COMPUTE WS-FINAL-BILL = WS-BILL-AMOUNT -
+                           (WS-BILL-AMOUNT * 10/100)
+               WHEN WS-BILL-AMOUNT < 2500
+                   EVALUATE TRUE
+                       WHEN HV-TIE-UP = "YES"
+                           COMPUTE WS-FINAL-BILL = WS-BILL-AMOUNT -
+                           (WS-BILL-AMOUNT * 7/100)
+                       WHEN HV-TIE-UP = "NO"
+                           COMPUTE WS-FINAL-BILL = WS-BILL-AMOUNT - 50
+                   END-EVALUATE
+               WHEN OTHER
+                    MOVE WS-BILL-AMOUNT TO WS-FINAL-BILL
+            END-EVALUATE.
+      *----------------------GST/TAX-------------------------------------
+            COMPUTE WS-GST-AMOUNT ROUNDED =
+                    WS-FINAL-BILL * WS-GST-PCT / 100.
+            ADD WS-GST-AMOUNT TO WS-FINAL-BILL.
+            PERFORM 2211-WRITE-PARA.
+            PERFORM 2212-INSERT-PARA.
+            EXIT.
+       2211-WRITE-PARA.
+            MOVE WS-BILL-NO     TO O-BILL-NO
+            MOVE HV-CUST-NAME   TO O-CUST-NAME
+            MOVE HV-ITEM-NM     TO O-ITEM-NAME
+            MOVE HV-QTY-ORDERED TO O-QUANTITY
+            MOVE WS-BILL-AMOUNT TO O-BILL-AMOUNT
+            MOVE WS-GST-AMOUNT  TO O-GST-AMOUNT
+            MOVE WS-FINAL-BILL  TO O-FINAL-BILL
+            WRITE OUTREC.
+       2212-INSERT-PARA.
+            EXEC SQL
+                 INSERT INTO MY_BILLING_TABLE
+                            (BILL_NO, CUSTOMER_CODE, CUST_NAME,
+                             ITEM_NAME, QUANTITY, BILL_AMOUNT,
+                             GST_AMOUNT, FINAL_BILL, VOID_FLAG)
+                 VALUES
+                       ( :WS-BILL-NO, :HV-CUSTOMER-CODE, :HV-CUST-NAME,
+                         :HV-ITEM-NM, :HV-QTY-ORDERED, :WS-BILL-AMOUNT,
+                         :WS-GST-AMOUNT, :WS-FINAL-BILL, 'N' )
+            END-EXEC.
+            PERFORM 2213-LOYALTY-PARA.
+       2213-LOYALTY-PARA.
+      *    ACCRUE ONE LOYALTY POINT PER CURRENCY UNIT OF THE FINAL
+      *    BILL FOR MEMBER CUSTOMERS ONLY.
+           IF HV-MEMBER = "YES"
+               COMPUTE WS-POINTS = WS-FINAL-BILL
+               EXEC SQL
+                   UPDATE CUSTOMER_DETAIL
+                      SET LOYALTY_POINTS = LOYALTY_POINTS + :WS-POINTS
+                    WHERE CUSTOMER_CODE = :HV-CUSTOMER-CODE
+               END-EXEC
+           END-IF.
+      *-----------------------------------------------------------------
+       4000-RECON-PARA.
+      *    FLAGS CUSTOMERS WHOSE ORDER_DETAIL ROW COUNT EXCEEDS THEIR
+      *    MY_BILLING_TABLE ROW COUNT - ORDERS PLACED BUT NEVER BILLED.
+           OPEN OUTPUT RECONRPT.
+           EVALUATE WS-FS4
+               WHEN 0
+                   DISPLAY "OPEN SUCCES RECONRPT"
+               WHEN OTHER
+                   DISPLAY "ERROR ON OPEN RECONRPT " WS-FS4
+           END-EVALUATE.
+           EXEC SQL
+               OPEN C3
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE3.
+           PERFORM 4100-RECON-FETCH-PARA UNTIL WS-SQLCODE3 = 100.
+           EXEC SQL
+               CLOSE C3
+           END-EXEC.
+           CLOSE RECONRPT.
+       4100-RECON-FETCH-PARA.
+           EXEC SQL
+               FETCH C3 INTO
+                  :WS-CUSTOMER-CODE3,
+                  :WS-ORDER-CNT,
+                  :WS-BILL-CNT
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE3.
+           EVALUATE WS-SQLCODE3
+               WHEN 0
+                   PERFORM 4200-RECON-WRITE-PARA
+               WHEN 100
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "RECON FETCH FAILED SQLCODE=" WS-SQLCODE3
+                   MOVE 100 TO WS-SQLCODE3
+           END-EVALUATE.
+       4200-RECON-WRITE-PARA.
+           COMPUTE WS-UNBILLED-CNT = WS-ORDER-CNT - WS-BILL-CNT.
+           MOVE SPACES TO RECONREC
+           MOVE WS-CUSTOMER-CODE3 TO RR-CUSTOMER-CODE
+           MOVE WS-ORDER-CNT      TO RR-ORDER-CNT
+           MOVE WS-BILL-CNT       TO RR-BILL-CNT
+           MOVE WS-UNBILLED-CNT   TO RR-UNBILLED-CNT
+           WRITE RECONREC.
+      *-----------------------------------------------------------------
+       4500-SALES-SUMMARY-PARA.
+      *    DAILY SALES-BY-ITEM SUMMARY: TOTAL QUANTITY AND REVENUE PER
+      *    MENU ITEM, READ BACK FROM MY_BILLING_TABLE JOINED TO
+      *    MENU_DETAIL SO EVERY MENU ITEM APPEARS EVEN WITH ZERO SALES.
+           OPEN OUTPUT SALESRPT.
+           EVALUATE WS-FS5
+               WHEN 0
+                   DISPLAY "OPEN SUCCES SALESRPT"
+               WHEN OTHER
+                   DISPLAY "ERROR ON OPEN SALESRPT " WS-FS5
+           END-EVALUATE.
+           EXEC SQL
+               OPEN C2
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE2.
+           PERFORM 4600-SALES-FETCH-PARA UNTIL WS-SQLCODE2 = 100.
+           EXEC SQL
+               CLOSE C2
+           END-EXEC.
+           CLOSE SALESRPT.
+       4600-SALES-FETCH-PARA.
+           EXEC SQL
+               FETCH C2 INTO
+                  :WS-ITEM-NAME2,
+                  :WS-TOTAL-QTY,
+                  :WS-TOTAL-REVENUE
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE2.
+           EVALUATE WS-SQLCODE2
+               WHEN 0
+                   PERFORM 4700-SALES-WRITE-PARA
+               WHEN 100
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "SALES FETCH FAILED SQLCODE=" WS-SQLCODE2
+                   MOVE 100 TO WS-SQLCODE2
+           END-EVALUATE.
+       4700-SALES-WRITE-PARA.
+           MOVE SPACES TO SALESREC
+           MOVE WS-ITEM-NAME2    TO SR-ITEM-NAME
+           MOVE WS-TOTAL-QTY     TO SR-TOTAL-QTY
+           MOVE WS-TOTAL-REVENUE TO SR-TOTAL-REVENUE
+           WRITE SALESREC.
+      *-----------------------------------------------------------------
+       5000-VOID-PARA.
+      *    VOIDS ONE BILL (LK-VOID-BILL-NO), BACKS OUT ANY LOYALTY
+      *    POINTS IT ACCRUED, AND LOGS THE VOID - THE ROW IS MARKED
+      *    VOID RATHER THAN DELETED SO THE AUDIT TRAIL STAYS INTACT.
+           EXEC SQL
+               SELECT CUSTOMER_CODE, ITEM_NAME, QUANTITY, FINAL_BILL
+                 INTO :HV-CUSTOMER-CODE, :HV-ITEM-NM,
+                      :HV-QTY-ORDERED, :WS-FINAL-BILL
+                 FROM MY_BILLING_TABLE
+                WHERE BILL_NO = :LK-VOID-BILL-NO
+                  AND VOID_FLAG = 'N'
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   PERFORM 5100-VOID-UPDATE-PARA
+                   PERFORM 5200-VOID-BACKOUT-PARA
+                   PERFORM 5300-WRITE-VOID-LOG-PARA
+                   EXEC SQL
+                       COMMIT
+                   END-EXEC
+               WHEN 100
+                   DISPLAY "BILL NOT FOUND OR ALREADY VOID: "
+                           LK-VOID-BILL-NO
+               WHEN OTHER
+                   DISPLAY "VOID SELECT FAILED SQLCODE=" SQLCODE
+           END-EVALUATE.
+       5100-VOID-UPDATE-PARA.
+           EXEC SQL
+               UPDATE MY_BILLING_TABLE
+                  SET VOID_FLAG = 'Y',
+                      VOID_REASON = 'OPERATOR REQUESTED',
+                      VOID_TIMESTAMP = CURRENT TIMESTAMP
+                WHERE BILL_NO = :LK-VOID-BILL-NO
+                  AND VOID_FLAG = 'N'
+           END-EXEC.
+       5200-VOID-BACKOUT-PARA.
+           EXEC SQL
+               SELECT MEMBER INTO :HV-MEMBER
+                 FROM CUSTOMER_DETAIL
+                WHERE CUSTOMER_CODE = :HV-CUSTOMER-CODE
+           END-EXEC.
+           IF SQLCODE = 0 AND HV-MEMBER = "YES"
+               COMPUTE WS-POINTS = WS-FINAL-BILL
+               EXEC SQL
+                   UPDATE CUSTOMER_DETAIL
+                      SET LOYALTY_POINTS = LOYALTY_POINTS - :WS-POINTS
+                    WHERE CUSTOMER_CODE = :HV-CUSTOMER-CODE
+               END-EXEC
+           END-IF.
+       5300-WRITE-VOID-LOG-PARA.
+           OPEN OUTPUT VOIDLOG.
+           MOVE SPACES TO VOIDLOGREC
+           MOVE LK-VOID-BILL-NO      TO VL-BILL-NO
+           MOVE FUNCTION CURRENT-DATE TO VL-TIMESTAMP
+           MOVE "OPERATOR REQUESTED" TO VL-REASON
+           WRITE VOIDLOGREC.
+           CLOSE VOIDLOG.
