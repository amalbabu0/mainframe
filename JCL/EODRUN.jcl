@@ -0,0 +1,126 @@
+//EODRUN   JOB  (ACCTG),'EOD CONTROL',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB NAME  : EODRUN
+//* PURPOSE   : END-OF-DAY CONTROL JOB - RUNS THE FOUR BATCH
+//*             SUITES IN SEQUENCE (MARKS, INQUIRY, REGISTRATION,
+//*             PAYMENTS, BILLING). EACH STEP IS BYPASSED IF ANY
+//*             EARLIER STEP DID NOT COMPLETE WITH RC=0, SO A
+//*             FAILURE EARLY IN THE CHAIN STOPS THE REST OF THE
+//*             NIGHT'S PROCESSING FROM RUNNING AGAINST STALE OR
+//*             PARTIAL DATA.
+//*****************************************************************
+//*
+//*****************************************************************
+//* STEP010 - STUDENT MARKS BATCH (CA11G086)
+//*****************************************************************
+//STEP010  EXEC PGM=CA11G086
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//DD1      DD   DSN=PROD.MARKS.INFILE,DISP=SHR
+//DD2      DD   DSN=PROD.MARKS.OUTFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//DD3      DD   DSN=PROD.MARKS.REJFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//DD5      DD   DSN=PROD.MARKS.CKPTFILE,DISP=SHR
+//DD6      DD   DSN=PROD.MARKS.DUPFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//DD7      DD   DSN=PROD.MARKS.FAILEXT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//*****************************************************************
+//* STEP020 - STUDENT INQUIRY REPORT (CA31G086)
+//*****************************************************************
+//STEP020  EXEC PGM=CA31G086,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//DD1      DD   DSN=PROD.INQUIRY.REQFILE,DISP=SHR
+//DD2      DD   DSN=PROD.MARKS.OUTFILE,DISP=SHR
+//DD3      DD   DSN=PROD.INQUIRY.REPFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//*****************************************************************
+//* STEP030 - COURSE REGISTRATION EXTRACT (PGM) - DB2
+//*          PARM IS DEPT-ID(5) + REPORT-MODE(1); REPORT-MODE 'D'
+//*          SELECTS THE DELIMITED, HEADERED OUTREC LAYOUT.
+//*****************************************************************
+//STEP030  EXEC PGM=IKJEFT01,COND=((0,NE,STEP010),(0,NE,STEP020)),
+//             DYNAMNBR=20
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//DD1      DD   DSN=PROD.REG.OUTFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//DD4      DD   DSN=PROD.REG.REJOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//DD5      DD   DSN=PROD.REG.AUDITLOG,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//DD6      DD   DSN=PROD.REG.RECONRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//DD7      DD   DSN=PROD.REG.LOWAVGEXT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//DD8      DD   DSN=PROD.REG.CKPTFILE,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(PGM) PLAN(PGMPLAN) PARM('     D')
+END
+/*
+//*
+//*****************************************************************
+//* STEP040 - PAYMENT PROCESSING (WEEK5) - DB2
+//*          PARM IS START-DATE(10) + END-DATE(10) + LARGE-CHANGE-
+//*          LIMIT(9, IMPLIED 2 DECIMALS). START/END DATE ARE LEFT
+//*          BLANK (NO FILTER) FOR THE NIGHTLY EOD RUN, WHICH MUST
+//*          PROCESS THE FULL TABLE EVERY NIGHT - A FIXED CALENDAR
+//*          DATE HERE WOULD MATCH NOTHING ON ANY OTHER DAY. A DATE-
+//*          RESTRICTED RERUN IS SUBMITTED SEPARATELY, NOT VIA THIS
+//*          CONTROL JOB. LARGE-CHANGE-LIMIT STAYS AT 1000.00.
+//*****************************************************************
+//STEP040  EXEC PGM=IKJEFT01,
+//             COND=((0,NE,STEP010),(0,NE,STEP020),(0,NE,STEP030)),
+//             DYNAMNBR=20
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//DD1      DD   DSN=PROD.PAY.OUTFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//DD2      DD   DSN=PROD.PAY.EXCPFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//DD3      DD   DSN=PROD.PAY.SUMRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//SYSTSPRT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(WEEK5) PLAN(WEEK5PLN) PARM('                    000100000')
+END
+/*
+//*
+//*****************************************************************
+//* STEP050 - RESTAURANT BILLING (BLD-BILL-DETAILS) - DB2
+//*          PARM IS RUN-MODE(1) + VOID-BILL-NO(4); RUN-MODE 'B'
+//*          DRIVES THE NORMAL DAILY BILLING PASS. VOID-BILL-NO IS
+//*          IGNORED IN BILLING MODE AND ONLY USED WHEN A SEPARATE,
+//*          OPERATOR-SUBMITTED RUN OF THIS STEP IS MADE WITH
+//*          RUN-MODE 'V' TO BACK OUT ONE BILL.
+//*****************************************************************
+//STEP050  EXEC PGM=IKJEFT01,
+//             COND=((0,NE,STEP010),(0,NE,STEP020),(0,NE,STEP030),
+//             (0,NE,STEP040)),DYNAMNBR=20
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//DD1      DD   DSN=PROD.BILL.OUTFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//DD2      DD   DSN=PROD.BILL.BILLSEQ,DISP=SHR
+//DD3      DD   DSN=PROD.BILL.EXCPLOG,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//DD4      DD   DSN=PROD.BILL.RECONRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//DD5      DD   DSN=PROD.BILL.SALESRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//DD6      DD   DSN=PROD.BILL.VOIDLOG,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//SYSTSPRT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(BLD-BILL-DETAILS) PLAN(BILLPLAN) PARM('B0000')
+END
+/*
