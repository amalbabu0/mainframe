@@ -0,0 +1,173 @@
+      *****************************************************************
+      * PROGRAM NAME : CA31G086
+      * AUTHOR       : ASSESSMENT
+      * DESCRIPTION  : Reads a list of student IDs from REQFILE and
+      *                looks each one up on the CA11G086 OUTFILE KSDS,
+      *                printing the matching details (or NOT FOUND) to
+      *                REPFILE so advising staff can check a specific
+      *                student's result without scanning the whole
+      *                sequential extract.
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CA31G086.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REQFILE
+               ASSIGN TO DD1
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS1.
+
+           SELECT OUTFILE
+               ASSIGN TO DD2
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS O-STID
+               FILE STATUS IS WS-FS2.
+
+           SELECT REPFILE
+               ASSIGN TO DD3
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS3.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  REQFILE.
+       01  REQREC.
+           05 RQ-STID       PIC 9(5).
+           05 FILLER        PIC X(75).
+
+       FD  OUTFILE.
+       01  OUTREC.
+           05 O-STID        PIC X(6).
+           05 FILLER        PIC X.
+           05 O-NEWNAME     PIC X(15).
+           05 FILLER        PIC X.
+           05 O-SUBJ-MARKS  OCCURS 3 TIMES PIC 99.99.
+           05 FILLER        PIC X.
+           05 O-PERC        PIC 9(2).
+           05 FILLER        PIC X.
+           05 O-GRADE       PIC X(01).
+           05 FILLER        PIC X.
+           05 O-RESULT      PIC X(30).
+           05 FILLER        PIC X(16).
+
+       FD  REPFILE.
+       01  REPREC           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILE-STATUS.
+          05 WS-FS1         PIC 99.
+             88 FS1-OK      VALUE 00.
+             88 FS1-EOF     VALUE 10.
+          05 WS-FS2         PIC 99.
+             88 FS2-OK      VALUE 00.
+             88 FS2-NOTFND  VALUE 23.
+          05 WS-FS3         PIC 99.
+             88 FS3-OK      VALUE 00.
+
+       01 WS-VARIABLES.
+          05 WS-LOOKUP-KEY  PIC X(6).
+          05 WS-REQ-CNT     PIC 9(6) VALUE 0.
+          05 WS-FND-CNT     PIC 9(6) VALUE 0.
+          05 WS-NFD-CNT     PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INIT
+           PERFORM 2000-PROCESS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INIT.
+           INITIALIZE WS-FILE-STATUS
+                      WS-VARIABLES.
+
+       2000-PROCESS.
+           PERFORM 2100-OPEN
+           PERFORM UNTIL FS1-EOF
+               PERFORM 2200-READ
+           END-PERFORM
+           PERFORM 2300-CLOSE.
+
+       2100-OPEN.
+           OPEN INPUT REQFILE
+                INPUT OUTFILE
+                OUTPUT REPFILE.
+
+           IF FS1-OK
+              DISPLAY "REQFILE OPEN SUCCESS"
+           ELSE
+              DISPLAY "REQFILE OPEN ERROR " WS-FS1
+           END-IF.
+
+           IF FS2-OK
+              DISPLAY "OUTFILE OPEN SUCCESS"
+           ELSE
+              DISPLAY "OUTFILE OPEN ERROR " WS-FS2
+           END-IF.
+
+       2200-READ.
+           READ REQFILE
+               AT END
+                   SET FS1-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-REQ-CNT
+                   PERFORM 2210-LOOKUP
+           END-READ.
+
+       2210-LOOKUP.
+           STRING "S"
+                  RQ-STID
+              INTO WS-LOOKUP-KEY
+           END-STRING.
+
+           MOVE WS-LOOKUP-KEY TO O-STID.
+           READ OUTFILE
+               KEY IS O-STID
+               INVALID KEY
+                   ADD 1 TO WS-NFD-CNT
+                   PERFORM 2220-WRITE-NOTFOUND
+               NOT INVALID KEY
+                   ADD 1 TO WS-FND-CNT
+                   PERFORM 2230-WRITE-FOUND
+           END-READ.
+
+       2220-WRITE-NOTFOUND.
+           MOVE SPACES TO REPREC.
+           STRING WS-LOOKUP-KEY
+                  "  NOT FOUND ON OUTFILE"
+              INTO REPREC
+           END-STRING.
+           WRITE REPREC.
+
+       2230-WRITE-FOUND.
+           MOVE SPACES TO REPREC.
+           STRING O-STID          " "
+                  O-NEWNAME       " "
+                  O-SUBJ-MARKS(1) " "
+                  O-SUBJ-MARKS(2) " "
+                  O-SUBJ-MARKS(3) " "
+                  O-PERC          " "
+                  O-GRADE         " "
+                  O-RESULT
+              INTO REPREC
+           END-STRING.
+           WRITE REPREC.
+
+       2300-CLOSE.
+           CLOSE REQFILE
+                 OUTFILE
+                 REPFILE.
+
+       9000-TERMINATE.
+           DISPLAY "TOTAL STUDENT IDS REQUESTED : " WS-REQ-CNT.
+           DISPLAY "TOTAL FOUND                 : " WS-FND-CNT.
+           DISPLAY "TOTAL NOT FOUND              : " WS-NFD-CNT.
