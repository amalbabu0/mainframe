@@ -1,10 +1,10 @@
-       *****************************************************************
-       * PROGRAM NAME : CA11G086
-       * AUTHOR       : ASSESSMENT
-       * DESCRIPTION  : Reads student records from sequential file,
-       *                validates data, formats name, calls subprogram
-       *                to calculate percentage, and writes to KSDS.
-       *****************************************************************
+      *****************************************************************
+      * PROGRAM NAME : CA11G086
+      * AUTHOR       : ASSESSMENT
+      * DESCRIPTION  : Reads student records from sequential file,
+      *                validates data, formats name, calls subprogram
+      *                to calculate percentage, and writes to KSDS.
+      *****************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CA11G086.
@@ -25,6 +25,30 @@
                RECORD KEY IS O-STID
                FILE STATUS IS WS-FS2.
 
+           SELECT REJFILE
+               ASSIGN TO DD3
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS3.
+
+           SELECT CKPTFILE
+               ASSIGN TO DD5
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS4.
+
+           SELECT DUPFILE
+               ASSIGN TO DD6
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS5.
+
+           SELECT FAILEXT
+               ASSIGN TO DD7
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS6.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -36,8 +60,8 @@
            05 FILLER        PIC X.
            05 I-LNAME       PIC X(10).
            05 FILLER        PIC X.
-           05 I-MARKS       PIC 99.99.
-           05 FILLER        PIC X(47).
+           05 I-SUBJ-MARKS  OCCURS 3 TIMES PIC 99.99.
+           05 FILLER        PIC X(37).
 
        FD  OUTFILE.
        01  OUTREC.
@@ -45,12 +69,47 @@
            05 FILLER        PIC X.
            05 O-NEWNAME     PIC X(15).
            05 FILLER        PIC X.
-           05 O-MARKS       PIC 99.99.
+           05 O-SUBJ-MARKS  OCCURS 3 TIMES PIC 99.99.
            05 FILLER        PIC X.
            05 O-PERC        PIC 9(2).
            05 FILLER        PIC X.
+           05 O-GRADE       PIC X(01).
+           05 FILLER        PIC X.
            05 O-RESULT      PIC X(30).
-           05 FILLER        PIC X(18).
+           05 FILLER        PIC X(16).
+
+       FD  REJFILE.
+       01  REJREC.
+           05 RJ-RECN       PIC 999.
+           05 FILLER        PIC X.
+           05 RJ-STID       PIC X(5).
+           05 FILLER        PIC X.
+           05 RJ-REASON     PIC X(30).
+           05 FILLER        PIC X(40).
+
+       FD  CKPTFILE.
+       01  CKREC.
+           05 CK-RECN       PIC 9(6).
+
+       FD  DUPFILE.
+       01  DUPREC.
+           05 DP-RECN       PIC 9(6).
+           05 FILLER        PIC X.
+           05 DP-STID       PIC X(6).
+           05 FILLER        PIC X.
+           05 DP-FS2        PIC 99.
+           05 FILLER        PIC X(65).
+
+       FD  FAILEXT.
+       01  FAILREC.
+           05 FX-STID       PIC X(6).
+           05 FILLER        PIC X.
+           05 FX-NEWNAME    PIC X(15).
+           05 FILLER        PIC X.
+           05 FX-PERC       PIC 9(2).
+           05 FILLER        PIC X.
+           05 FX-GRADE      PIC X(01).
+           05 FILLER        PIC X(48).
 
        WORKING-STORAGE SECTION.
 
@@ -60,15 +119,51 @@
              88 FS1-EOF     VALUE 10.
           05 WS-FS2         PIC 99.
              88 FS2-OK      VALUE 00.
+             88 FS2-DUPKEY  VALUE 22.
+          05 WS-FS3         PIC 99.
+             88 FS3-OK      VALUE 00.
+          05 WS-FS4         PIC 99.
+             88 FS4-OK      VALUE 00.
+             88 FS4-EOF     VALUE 10.
+          05 WS-FS5         PIC 99.
+             88 FS5-OK      VALUE 00.
+          05 WS-FS6         PIC 99.
+             88 FS6-OK      VALUE 00.
+
+       01 WS-SWITCHES.
+          05 WS-VALID-SW    PIC X(01).
+             88 RECORD-VALID    VALUE "Y".
+             88 RECORD-INVALID  VALUE "N".
 
        01 WS-VARIABLES.
           05 WS-NAME        PIC X(10).
-          05 WS-RECN        PIC 999 VALUE 0.
-          05 WS-MARKS       PIC 99.99.
+          05 WS-RECN        PIC 9(6) VALUE 0.
+          05 WS-RESTART-RECN PIC 9(6) VALUE 0.
+          05 WS-SUBJ        PIC 9(2).
           05 WS-PERC        PIC 9(2).
+          05 WS-REJ-REASON  PIC X(30).
+          05 WS-REJ-CNT     PIC 999 VALUE 0.
+          05 WS-PASS-CNT    PIC 9(6) VALUE 0.
+          05 WS-FAIL-CNT    PIC 9(6) VALUE 0.
+          05 WS-PERC-TOTAL  PIC 9(8) VALUE 0.
+          05 WS-PERC-AVG    PIC 9(2)V9(2) VALUE 0.
+          05 WS-DUP-CNT     PIC 9(6) VALUE 0.
+
+       01 WS-MARKS-TAB.
+          05 WS-MARKS       OCCURS 3 TIMES PIC 99.99.
+
+       01 WS-MARK-VAL       PIC 9(2)V9(2).
 
        01 WS-CONSTANTS.
           05 WS-PASS-PERC   PIC 9(2) VALUE 70.
+          05 WS-CKPT-INT    PIC 9(6) VALUE 1000.
+          05 WS-SUBJ-COUNT  PIC 99   VALUE 3.
+          05 WS-WEIGHT-TAB.
+             10 WS-WEIGHT-1 PIC 999  VALUE 40.
+             10 WS-WEIGHT-2 PIC 999  VALUE 30.
+             10 WS-WEIGHT-3 PIC 999  VALUE 30.
+          05 WS-WEIGHT REDEFINES WS-WEIGHT-TAB
+                        OCCURS 3 TIMES PIC 999.
 
        PROCEDURE DIVISION.
 
@@ -80,8 +175,27 @@
 
        1000-INIT.
            INITIALIZE WS-FILE-STATUS
+                      WS-SWITCHES
                       WS-VARIABLES
                       OUTREC.
+           PERFORM 1100-GET-RESTART-POINT.
+
+       1100-GET-RESTART-POINT.
+           OPEN INPUT CKPTFILE.
+           IF FS4-OK
+               PERFORM UNTIL FS4-EOF
+                   READ CKPTFILE
+                       AT END
+                           SET FS4-EOF TO TRUE
+                       NOT AT END
+                           MOVE CK-RECN TO WS-RESTART-RECN
+                   END-READ
+               END-PERFORM
+               CLOSE CKPTFILE
+           END-IF.
+           IF WS-RESTART-RECN > 0
+               DISPLAY "RESTARTING AFTER RECORD : " WS-RESTART-RECN
+           END-IF.
 
        2000-PROCESS.
            PERFORM 2100-OPEN
@@ -91,8 +205,19 @@
            PERFORM 2300-CLOSE.
 
        2100-OPEN.
-           OPEN INPUT INFILE
-                OUTPUT OUTFILE.
+           OPEN INPUT INFILE.
+           IF WS-RESTART-RECN > 0
+               OPEN I-O OUTFILE
+               OPEN EXTEND REJFILE
+               OPEN EXTEND DUPFILE
+               OPEN EXTEND FAILEXT
+           ELSE
+               OPEN OUTPUT OUTFILE
+               OPEN OUTPUT REJFILE
+               OPEN OUTPUT DUPFILE
+               OPEN OUTPUT FAILEXT
+           END-IF.
+           OPEN EXTEND CKPTFILE.
 
            IF FS1-OK
               DISPLAY "INFILE OPEN SUCCESS"
@@ -106,26 +231,92 @@
               DISPLAY "OUTFILE OPEN ERROR " WS-FS2
            END-IF.
 
+           IF FS3-OK
+              DISPLAY "REJFILE OPEN SUCCESS"
+           ELSE
+              DISPLAY "REJFILE OPEN ERROR " WS-FS3
+           END-IF.
+
        2200-READ.
            READ INFILE
                AT END
                    SET FS1-EOF TO TRUE
                NOT AT END
                    ADD 1 TO WS-RECN
-                   PERFORM 2210-VALIDATE
+                   IF WS-RECN > WS-RESTART-RECN
+                       PERFORM 2210-VALIDATE
+                       IF FUNCTION MOD(WS-RECN, WS-CKPT-INT) = 0
+                           PERFORM 2240-CHECKPOINT
+                       END-IF
+                   END-IF
            END-READ.
 
+       2240-CHECKPOINT.
+           MOVE WS-RECN TO CK-RECN.
+           WRITE CKREC.
+           DISPLAY "CHECKPOINT TAKEN AT RECORD : " WS-RECN.
+
        2210-VALIDATE.
-           EVALUATE TRUE
-               WHEN I-STID IS NUMERIC
-                AND I-LNAME IS ALPHABETIC
-                AND I-FNAME NOT = SPACES
-                AND I-MARKS(1:2) IS NUMERIC
-                AND I-MARKS(4:2) IS NUMERIC
-                   PERFORM 2220-BUILD-RECORD
-               WHEN OTHER
-                   DISPLAY "INVALID RECORD : " WS-RECN
-           END-EVALUATE.
+           SET RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-REJ-REASON.
+
+           IF I-STID IS NOT NUMERIC
+               SET RECORD-INVALID TO TRUE
+               MOVE "BAD STID" TO WS-REJ-REASON
+           END-IF.
+
+           IF RECORD-VALID
+              AND I-LNAME IS NOT ALPHABETIC
+               SET RECORD-INVALID TO TRUE
+               MOVE "BAD LNAME" TO WS-REJ-REASON
+           END-IF.
+
+           IF RECORD-VALID
+              AND I-FNAME = SPACES
+               SET RECORD-INVALID TO TRUE
+               MOVE "BAD FNAME" TO WS-REJ-REASON
+           END-IF.
+
+           IF RECORD-VALID
+               PERFORM 2211-VALIDATE-MARKS
+                   VARYING WS-SUBJ FROM 1 BY 1
+                   UNTIL WS-SUBJ > WS-SUBJ-COUNT
+                      OR RECORD-INVALID
+           END-IF.
+
+           IF RECORD-VALID
+               PERFORM 2220-BUILD-RECORD
+           ELSE
+               PERFORM 2230-REJECT-RECORD
+           END-IF.
+
+       2211-VALIDATE-MARKS.
+           IF I-SUBJ-MARKS(WS-SUBJ)(1:2) IS NOT NUMERIC
+              OR I-SUBJ-MARKS(WS-SUBJ)(4:2) IS NOT NUMERIC
+               SET RECORD-INVALID TO TRUE
+               STRING "BAD MARKS SUBJ " WS-SUBJ
+                  INTO WS-REJ-REASON
+           ELSE
+               MOVE I-SUBJ-MARKS(WS-SUBJ)(1:2) TO WS-MARK-VAL(1:2)
+               MOVE I-SUBJ-MARKS(WS-SUBJ)(4:2) TO WS-MARK-VAL(3:2)
+               IF WS-MARK-VAL > 50.00
+                   SET RECORD-INVALID TO TRUE
+                   STRING "MARKS RANGE SUBJ " WS-SUBJ
+                      INTO WS-REJ-REASON
+               END-IF
+           END-IF.
+
+       2230-REJECT-RECORD.
+           ADD 1 TO WS-REJ-CNT.
+           MOVE WS-RECN TO RJ-RECN.
+           IF I-STID IS NUMERIC
+               MOVE I-STID TO RJ-STID
+           ELSE
+               MOVE SPACES TO RJ-STID
+           END-IF.
+           MOVE WS-REJ-REASON TO RJ-REASON.
+           WRITE REJREC.
+           DISPLAY "INVALID RECORD : " WS-RECN " - " WS-REJ-REASON.
 
        2220-BUILD-RECORD.
            STRING "S"
@@ -151,14 +342,17 @@
               INTO O-NEWNAME
            END-STRING.
 
-           MOVE I-MARKS TO O-MARKS
-                           WS-MARKS.
+           PERFORM 2222-MOVE-SUBJ-MARKS
+               VARYING WS-SUBJ FROM 1 BY 1
+               UNTIL WS-SUBJ > WS-SUBJ-COUNT.
 
-           CALL "CA21G086"
-               USING WS-MARKS WS-PERC.
+           CALL "CA22G086"
+               USING WS-MARKS-TAB WS-WEIGHT-TAB WS-SUBJ-COUNT WS-PERC.
 
            MOVE WS-PERC TO O-PERC.
 
+           PERFORM 2221-DERIVE-GRADE.
+
            IF WS-PERC >= WS-PASS-PERC
                MOVE "CONGRATULATIONS!!!"
                    TO O-RESULT
@@ -168,10 +362,75 @@
            END-IF.
 
            WRITE OUTREC.
+           IF FS2-OK
+               IF WS-PERC >= WS-PASS-PERC
+                   ADD 1 TO WS-PASS-CNT
+               ELSE
+                   ADD 1 TO WS-FAIL-CNT
+                   PERFORM 2227-WRITE-FAIL-EXTRACT
+               END-IF
+               ADD WS-PERC TO WS-PERC-TOTAL
+           ELSE
+               PERFORM 2225-LOG-DUPLICATE
+           END-IF.
+
+       2225-LOG-DUPLICATE.
+           ADD 1 TO WS-DUP-CNT.
+           MOVE WS-RECN TO DP-RECN.
+           MOVE O-STID TO DP-STID.
+           MOVE WS-FS2 TO DP-FS2.
+           WRITE DUPREC.
+           DISPLAY "DUPLICATE/WRITE ERROR ON OUTFILE : " WS-FS2
+                   " STID " O-STID " RECORD " WS-RECN.
+
+       2227-WRITE-FAIL-EXTRACT.
+           MOVE O-STID     TO FX-STID.
+           MOVE O-NEWNAME  TO FX-NEWNAME.
+           MOVE WS-PERC    TO FX-PERC.
+           MOVE O-GRADE    TO FX-GRADE.
+           WRITE FAILREC.
+
+       2222-MOVE-SUBJ-MARKS.
+           MOVE I-SUBJ-MARKS(WS-SUBJ) TO O-SUBJ-MARKS(WS-SUBJ)
+                                          WS-MARKS(WS-SUBJ).
+
+       2221-DERIVE-GRADE.
+           EVALUATE TRUE
+               WHEN WS-PERC >= 90
+                   MOVE "A" TO O-GRADE
+               WHEN WS-PERC >= 80
+                   MOVE "B" TO O-GRADE
+               WHEN WS-PERC >= WS-PASS-PERC
+                   MOVE "C" TO O-GRADE
+               WHEN WS-PERC >= 60
+                   MOVE "D" TO O-GRADE
+               WHEN OTHER
+                   MOVE "F" TO O-GRADE
+           END-EVALUATE.
 
        2300-CLOSE.
            CLOSE INFILE
-                 OUTFILE.
+                 OUTFILE
+                 REJFILE
+                 CKPTFILE
+                 DUPFILE
+                 FAILEXT.
 
        9000-TERMINATE.
-           DISPLAY "TOTAL RECORDS PROCESSED : " WS-RECN.
+           IF WS-PASS-CNT + WS-FAIL-CNT > 0
+               COMPUTE WS-PERC-AVG ROUNDED =
+                   WS-PERC-TOTAL / (WS-PASS-CNT + WS-FAIL-CNT)
+           ELSE
+               MOVE 0 TO WS-PERC-AVG
+           END-IF.
+
+           DISPLAY "================================================".
+           DISPLAY "CA11G086 - RUN CONTROL TOTALS".
+           DISPLAY "------------------------------------------------".
+           DISPLAY "RECORDS READ            : " WS-RECN.
+           DISPLAY "RECORDS REJECTED        : " WS-REJ-CNT.
+           DISPLAY "DUPLICATE KEY WRITES    : " WS-DUP-CNT.
+           DISPLAY "RECORDS PASSED          : " WS-PASS-CNT.
+           DISPLAY "RECORDS FAILED          : " WS-FAIL-CNT.
+           DISPLAY "AVERAGE PERCENTAGE      : " WS-PERC-AVG.
+           DISPLAY "================================================".
