@@ -0,0 +1,51 @@
+      *****************************************************************
+      * PROGRAM NAME : CA22G086
+      * DESCRIPTION  : Calculates a weighted overall percentage from
+      *                a table of subject marks (each out of 50) and
+      *                a parallel table of subject weights. Sibling of
+      *                CA21G086, written for curricula with more than
+      *                one weighted subject.
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CA22G086.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-I           PIC 99.
+       01 WS-OPS         PIC 9(2)V9(2).
+       01 WS-SUBJ-PERC   PIC 9(3)V9(2).
+       01 WS-WEIGHTED    PIC 9(3)V9(4).
+       01 WS-ACCUM       PIC 9(5)V9(4).
+
+       LINKAGE SECTION.
+       01 LK-MARKS-TAB.
+          05 LK-MARKS    OCCURS 3 TIMES PIC 99.99.
+       01 LK-WEIGHT-TAB.
+          05 LK-WEIGHT   OCCURS 3 TIMES PIC 999.
+       01 LK-SUBJ-COUNT  PIC 99.
+       01 LK-PERC        PIC 9(2).
+
+       PROCEDURE DIVISION USING LK-MARKS-TAB LK-WEIGHT-TAB
+                                LK-SUBJ-COUNT LK-PERC.
+
+       0000-MAIN.
+           MOVE 0 TO WS-ACCUM.
+           PERFORM 1000-ACCUM-SUBJ
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > LK-SUBJ-COUNT.
+           COMPUTE LK-PERC ROUNDED = WS-ACCUM.
+           GOBACK.
+
+       1000-ACCUM-SUBJ.
+           MOVE LK-MARKS(WS-I)(1:2) TO WS-OPS(1:2)
+           MOVE LK-MARKS(WS-I)(4:2) TO WS-OPS(3:2)
+
+           IF WS-OPS > 0
+               COMPUTE WS-SUBJ-PERC ROUNDED = (WS-OPS / 50) * 100
+           ELSE
+               MOVE 0 TO WS-SUBJ-PERC
+           END-IF
+
+           COMPUTE WS-WEIGHTED =
+               (WS-SUBJ-PERC * LK-WEIGHT(WS-I)) / 100
+           ADD WS-WEIGHTED TO WS-ACCUM.
