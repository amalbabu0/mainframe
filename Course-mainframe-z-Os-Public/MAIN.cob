@@ -18,12 +18,63 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FS.
 
+           SELECT REJOUT
+               ASSIGN TO DD4
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS2.
+
+           SELECT AUDITLOG
+               ASSIGN TO DD5
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS3.
+
+           SELECT RECONRPT
+               ASSIGN TO DD6
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS4.
+
+           SELECT LOWAVGEXT
+               ASSIGN TO DD7
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS5.
+
+           SELECT CKPTFILE
+               ASSIGN TO DD8
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS6.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  OUTFILE.
        01  OUTREC                  PIC X(80).
 
+       FD  REJOUT.
+       01  REJOUTREC               PIC X(80).
+
+       FD  AUDITLOG.
+       01  AUDITREC.
+           05 AU-TIME               PIC X(10).
+           05 FILLER                PIC X(01).
+           05 AU-MESSAGE            PIC X(69).
+
+       FD  RECONRPT.
+       01  RECONREC                 PIC X(80).
+
+       FD  LOWAVGEXT.
+       01  LOWAVGREC                PIC X(80).
+
+       FD  CKPTFILE.
+       01  CKPTREC.
+           05 CK-APPL-ID             PIC X(05).
+           05 CK-ROW-CNT             PIC 9(06).
+           05 FILLER                 PIC X(69).
+
        WORKING-STORAGE SECTION.
 
       *---------------- DB2 DECLARATIONS ----------------*
@@ -41,7 +92,7 @@
 
       *---------------- CURSOR DECLARATION --------------*
            EXEC SQL
-                DECLARE CR1 CURSOR FOR
+                DECLARE CR1 CURSOR WITH HOLD FOR
                     SELECT R.COURSE_ID,
                            R.APPL_ID,
                            A.DEPT_ID,
@@ -53,27 +104,127 @@
                         ON R.COURSE_NAME = A.COURSE_NAME2
                      WHERE R.COURSE_STATUS = 'ACP'
                        AND A.CLS_AVG > 60
+                       AND (A.DEPT_ID = :WS-DEPT-FILTER
+                        OR  :WS-DEPT-FILTER = '     ')
+                       AND (R.APPL_ID > :WS-RESTART-ID
+                        OR  :WS-RESTART-ID = '     ')
                      ORDER BY R.APPL_ID
            END-EXEC.
 
+           EXEC SQL
+                DECLARE CR2 CURSOR FOR
+                    SELECT R.COURSE_ID,
+                           R.APPL_ID,
+                           A.DEPT_ID,
+                           R.AGE,
+                           R.COURSE_STATUS,
+                           A.CLS_ID
+                      FROM COURSE_REG2 R
+                      INNER JOIN DEPT_ALOT2 A
+                        ON R.COURSE_NAME = A.COURSE_NAME2
+                     WHERE R.COURSE_STATUS <> 'ACP'
+                       AND (A.DEPT_ID = :WS-DEPT-FILTER
+                        OR  :WS-DEPT-FILTER = '     ')
+                     ORDER BY R.APPL_ID
+           END-EXEC.
+
+           EXEC SQL
+                DECLARE CR3 CURSOR FOR
+                    SELECT DEPT_ID,
+                           CLS_ID,
+                           CLS_AVG,
+                           CLS_TOT
+                      FROM DEPT_ALOT2
+           END-EXEC.
+
+           EXEC SQL
+                DECLARE CR4 CURSOR FOR
+                    SELECT A.DEPT_ID,
+                           A.CLS_ID,
+                           A.CLS_AVG,
+                           COUNT(R.APPL_ID)
+                      FROM DEPT_ALOT2 A
+                      INNER JOIN COURSE_REG2 R
+                        ON R.COURSE_NAME = A.COURSE_NAME2
+                     WHERE A.CLS_AVG < 60
+                     GROUP BY A.DEPT_ID, A.CLS_ID, A.CLS_AVG
+                     ORDER BY A.CLS_AVG
+           END-EXEC.
+
       *---------------- WORK VARIABLES ------------------*
        01 WS-FS                   PIC 99.
+       01 WS-FS2                  PIC 99.
+       01 WS-FS3                  PIC 99.
+       01 WS-FS4                  PIC 99.
+       01 WS-FS5                  PIC 99.
        01 WS-AGE                  PIC ZZ.
        01 WS-TIME                 PIC X(10).
+       01 WS-DEPT-FILTER          PIC X(5).
+       01 WS-SQLCODE2             PIC S9(9) COMP VALUE 0.
+       01 WS-CR1-CNT              PIC 9(6) VALUE 0.
+       01 WS-CR2-CNT              PIC 9(6) VALUE 0.
+       01 WS-CR1-CNT-ED           PIC ZZZ,ZZ9.
+       01 WS-CR2-CNT-ED           PIC ZZZ,ZZ9.
+       01 WS-OLD-AVG-ED           PIC ZZZZ9.
+       01 WS-NEW-AVG              PIC 9(5).
+       01 WS-NEW-AVG-ED           PIC ZZZZ9.
+       01 WS-REPORT-MODE          PIC X(01).
+          88 RPT-DELIMITED        VALUE "D".
+          88 RPT-FIXED            VALUE "F" SPACE.
+       01 WS-FS6                  PIC 99.
+       01 WS-RESTART-ID           PIC X(05) VALUE SPACES.
+       01 WS-COMMIT-INTERVAL      PIC 9(6)  VALUE 100.
+       01 WS-REG-COUNT            PIC 9(6)  VALUE 0.
+       01 WS-REG-COUNT-ED         PIC ZZZ,ZZ9.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01 LK-PARM.
+          05 LK-PARM-LEN          PIC S9(4) COMP.
+          05 LK-DEPT-ID           PIC X(5).
+          05 LK-REPORT-MODE       PIC X(01).
+
+       PROCEDURE DIVISION USING LK-PARM.
 
        0000-MAIN.
            PERFORM 1000-INIT
            PERFORM 2000-OPEN
            PERFORM 3000-FETCH
                UNTIL SQLCODE = 100
+           PERFORM 3600-FETCH2
+               UNTIL WS-SQLCODE2 = 100
            PERFORM 4000-CLOSE
+           PERFORM 9000-TERMINATE
            STOP RUN.
 
       *---------------- INITIALIZATION ------------------*
        1000-INIT.
-           INITIALIZE WS-FS WS-AGE OUTREC
+           INITIALIZE WS-FS WS-FS2 WS-FS3 WS-FS4 WS-FS5 WS-FS6 WS-AGE
+                      OUTREC REJOUTREC AUDITREC RECONREC LOWAVGREC
+                      WS-CR1-CNT WS-CR2-CNT
+           MOVE 0 TO WS-SQLCODE2
+           MOVE SPACES TO WS-RESTART-ID
+
+           PERFORM 1100-GET-RESTART-POINT
+
+           MOVE SPACES TO WS-DEPT-FILTER
+           IF LK-PARM-LEN > 0
+               MOVE LK-DEPT-ID TO WS-DEPT-FILTER
+           END-IF
+           IF WS-DEPT-FILTER NOT = SPACES
+               DISPLAY "DEPARTMENT FILTER : " WS-DEPT-FILTER
+           ELSE
+               DISPLAY "DEPARTMENT FILTER : ALL DEPARTMENTS"
+           END-IF
+
+           MOVE SPACE TO WS-REPORT-MODE
+           IF LK-PARM-LEN > 5
+               MOVE LK-REPORT-MODE TO WS-REPORT-MODE
+           END-IF
+           IF RPT-DELIMITED
+               DISPLAY "REPORT MODE : DELIMITED"
+           ELSE
+               DISPLAY "REPORT MODE : FIXED COLUMN"
+           END-IF
 
            EXEC SQL
                 SELECT CURRENT TIME
@@ -83,21 +234,193 @@
 
            DISPLAY "JOB START TIME : " WS-TIME.
 
+           PERFORM 1500-RECONCILE
+
            EXEC SQL
                 UPDATE DEPT_ALOT2
                    SET CLS_AVG = CLS_TOT / 30
            END-EXEC.
 
+           PERFORM 1800-LOW-AVG-EXTRACT
+
        1000-INIT-EXIT.
            EXIT.
 
+      *---------------- RESTART POINT LOOKUP ------------*
+       1100-GET-RESTART-POINT.
+           OPEN INPUT CKPTFILE.
+
+           IF WS-FS6 = 00
+               PERFORM UNTIL WS-FS6 = 10
+                   READ CKPTFILE
+                       AT END
+                           MOVE 10 TO WS-FS6
+                       NOT AT END
+                           MOVE CK-APPL-ID TO WS-RESTART-ID
+                           MOVE CK-ROW-CNT TO WS-CR1-CNT
+                   END-READ
+               END-PERFORM
+               CLOSE CKPTFILE
+           END-IF.
+
+           IF WS-RESTART-ID NOT = SPACES
+               DISPLAY "RESTARTING CR1 AFTER APPL ID : " WS-RESTART-ID
+           END-IF.
+
+       1100-GET-RESTART-POINT-EXIT.
+           EXIT.
+
+      *---------------- PRE-UPDATE RECONCILIATION -------*
+       1500-RECONCILE.
+           OPEN OUTPUT RECONRPT.
+
+           MOVE SPACES TO RECONREC
+           STRING "DEPT ID   CLS ID   OLD CLS_AVG   NEW CLS_AVG"
+               INTO RECONREC
+           END-STRING
+           WRITE RECONREC.
+
+           EXEC SQL
+                OPEN CR3
+           END-EXEC.
+
+           PERFORM 1600-RECON-FETCH
+               UNTIL SQLCODE = 100.
+
+           EXEC SQL
+                CLOSE CR3
+           END-EXEC.
+
+           CLOSE RECONRPT.
+
+       1500-RECONCILE-EXIT.
+           EXIT.
+
+       1600-RECON-FETCH.
+           EXEC SQL
+                FETCH CR3
+                  INTO :A-DEPT-ID,
+                       :A-CLS-ID,
+                       :A-CLS-AVG,
+                       :A-CLS-TOT
+           END-EXEC.
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    PERFORM 1700-RECON-WRITE
+               WHEN SQLCODE = 100
+                    DISPLAY "END OF RECONCILIATION CURSOR"
+               WHEN OTHER
+                    DISPLAY "RECONCILIATION FETCH ERROR : " SQLCODE
+           END-EVALUATE.
+
+       1600-RECON-FETCH-EXIT.
+           EXIT.
+
+       1700-RECON-WRITE.
+           COMPUTE WS-NEW-AVG ROUNDED = A-CLS-TOT / 30
+
+      *    THE MASS UPDATE THAT FOLLOWS THIS REPORT SETS CLS_AVG TO
+      *    CLS_TOT / 30 FOR EVERY ROW - ONLY REPORT THE ROWS THAT
+      *    UPDATE WILL ACTUALLY CHANGE, NOT EVERY ROW IN THE TABLE.
+           IF WS-NEW-AVG NOT = A-CLS-AVG
+               MOVE A-CLS-AVG  TO WS-OLD-AVG-ED
+               MOVE WS-NEW-AVG TO WS-NEW-AVG-ED
+
+               MOVE SPACES TO RECONREC
+               STRING A-DEPT-ID     "     "
+                      A-CLS-ID      "     "
+                      WS-OLD-AVG-ED "         "
+                      WS-NEW-AVG-ED
+                   INTO RECONREC
+               END-STRING
+               WRITE RECONREC
+           END-IF.
+
+       1700-RECON-WRITE-EXIT.
+           EXIT.
+
+      *---------------- LOW CLASS-AVERAGE EXTRACT -------*
+       1800-LOW-AVG-EXTRACT.
+           OPEN OUTPUT LOWAVGEXT.
+
+           MOVE SPACES TO LOWAVGREC
+           STRING "DEPT ID   CLS ID   CLS_AVG   REG_COUNT"
+               INTO LOWAVGREC
+           END-STRING
+           WRITE LOWAVGREC.
+
+           EXEC SQL
+                OPEN CR4
+           END-EXEC.
+
+           PERFORM 1900-LOW-AVG-FETCH
+               UNTIL SQLCODE = 100.
+
+           EXEC SQL
+                CLOSE CR4
+           END-EXEC.
+
+           CLOSE LOWAVGEXT.
+
+       1800-LOW-AVG-EXTRACT-EXIT.
+           EXIT.
+
+       1900-LOW-AVG-FETCH.
+           EXEC SQL
+                FETCH CR4
+                  INTO :A-DEPT-ID,
+                       :A-CLS-ID,
+                       :A-CLS-AVG,
+                       :WS-REG-COUNT
+           END-EXEC.
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    PERFORM 1910-LOW-AVG-WRITE
+               WHEN SQLCODE = 100
+                    DISPLAY "END OF LOW AVERAGE CURSOR"
+               WHEN OTHER
+                    DISPLAY "LOW AVERAGE FETCH ERROR : " SQLCODE
+           END-EVALUATE.
+
+       1900-LOW-AVG-FETCH-EXIT.
+           EXIT.
+
+       1910-LOW-AVG-WRITE.
+           MOVE A-CLS-AVG    TO WS-OLD-AVG-ED
+           MOVE WS-REG-COUNT TO WS-REG-COUNT-ED
+
+           MOVE SPACES TO LOWAVGREC
+           STRING A-DEPT-ID     "     "
+                  A-CLS-ID      "     "
+                  WS-OLD-AVG-ED "     "
+                  WS-REG-COUNT-ED
+               INTO LOWAVGREC
+           END-STRING
+           WRITE LOWAVGREC.
+
+       1910-LOW-AVG-WRITE-EXIT.
+           EXIT.
+
       *---------------- OPEN CURSOR & FILE --------------*
        2000-OPEN.
+           OPEN OUTPUT AUDITLOG.
+
+           MOVE SPACES TO AUDITREC
+           MOVE WS-TIME TO AU-TIME
+           MOVE "JOB START - PGM" TO AU-MESSAGE
+           WRITE AUDITREC.
+
            EXEC SQL
                 OPEN CR1
            END-EXEC.
 
-           OPEN OUTPUT OUTFILE.
+           IF WS-RESTART-ID NOT = SPACES
+               OPEN EXTEND OUTFILE
+           ELSE
+               OPEN OUTPUT OUTFILE
+           END-IF.
 
            IF SQLCODE = 0 AND WS-FS = 00
                DISPLAY "OPEN SUCCESSFUL"
@@ -107,6 +430,31 @@
                STOP RUN
            END-IF.
 
+           IF RPT-DELIMITED AND WS-RESTART-ID = SPACES
+               MOVE SPACES TO OUTREC
+               STRING "COURSE_ID,APPL_ID,DEPT_ID,AGE,"
+                      "COURSE_STATUS,CLS_ID"
+                   INTO OUTREC
+               END-STRING
+               WRITE OUTREC
+           END-IF.
+
+           EXEC SQL
+                OPEN CR2
+           END-EXEC.
+
+           OPEN OUTPUT REJOUT.
+
+           IF SQLCODE = 0 AND WS-FS2 = 00
+               DISPLAY "REJOUT OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "REJOUT OPEN ERROR"
+               PERFORM 4000-CLOSE
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND CKPTFILE.
+
        2000-OPEN-EXIT.
            EXIT.
 
@@ -138,25 +486,134 @@
 
       *---------------- MOVE & WRITE --------------------*
        3500-MOVE.
+           ADD 1 TO WS-CR1-CNT
            MOVE R-AGE            TO WS-AGE
+
+           IF RPT-DELIMITED
+               PERFORM 3510-BUILD-DELIM
+           ELSE
+               PERFORM 3520-BUILD-FIXED
+           END-IF
+
+           WRITE OUTREC.
+
+           PERFORM 3530-CHECKPOINT.
+
+       3500-MOVE-EXIT.
+           EXIT.
+
+       3530-CHECKPOINT.
+           IF FUNCTION MOD(WS-CR1-CNT, WS-COMMIT-INTERVAL) = 0
+               EXEC SQL
+                    COMMIT
+               END-EXEC
+
+               MOVE SPACES TO CKPTREC
+               MOVE R-APPL-ID  TO CK-APPL-ID
+               MOVE WS-CR1-CNT TO CK-ROW-CNT
+               WRITE CKPTREC
+
+               DISPLAY "CHECKPOINT COMMITTED AT APPL ID : " R-APPL-ID
+           END-IF.
+
+       3530-CHECKPOINT-EXIT.
+           EXIT.
+
+       3510-BUILD-DELIM.
+           MOVE SPACES TO OUTREC
+           STRING R-COURSE-ID     DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  R-APPL-ID       DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  A-DEPT-ID       DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  WS-AGE          DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  R-COURSE-STATUS DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  A-CLS-ID        DELIMITED BY SIZE
+               INTO OUTREC
+           END-STRING.
+
+       3510-BUILD-DELIM-EXIT.
+           EXIT.
+
+       3520-BUILD-FIXED.
            MOVE R-COURSE-ID      TO OUTREC(1:5)
            MOVE R-APPL-ID        TO OUTREC(7:5)
            MOVE A-DEPT-ID        TO OUTREC(13:5)
            MOVE WS-AGE           TO OUTREC(19:2)
            MOVE R-COURSE-STATUS  TO OUTREC(22:3)
-           MOVE A-CLS-ID         TO OUTREC(26:5)
+           MOVE A-CLS-ID         TO OUTREC(26:5).
 
-           WRITE OUTREC.
+       3520-BUILD-FIXED-EXIT.
+           EXIT.
 
-       3500-MOVE-EXIT.
+      *---------------- REJECTED/WAITLISTED FETCH -------*
+       3600-FETCH2.
+           EXEC SQL
+                FETCH CR2
+                  INTO :R-COURSE-ID,
+                       :R-APPL-ID,
+                       :A-DEPT-ID,
+                       :R-AGE,
+                       :R-COURSE-STATUS,
+                       :A-CLS-ID
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE2.
+
+           EVALUATE TRUE
+               WHEN WS-SQLCODE2 = 0
+                    PERFORM 3700-MOVE2
+               WHEN WS-SQLCODE2 = 100
+                    DISPLAY "END OF REJECTED/WAITLISTED CURSOR"
+               WHEN OTHER
+                    DISPLAY "FETCH ERROR : " WS-SQLCODE2
+                    PERFORM 4000-CLOSE
+                    STOP RUN
+           END-EVALUATE.
+
+       3600-FETCH2-EXIT.
+           EXIT.
+
+      *---------------- MOVE & WRITE REJECTED -----------*
+       3700-MOVE2.
+           ADD 1 TO WS-CR2-CNT
+           MOVE R-AGE            TO WS-AGE
+           MOVE R-COURSE-ID      TO REJOUTREC(1:5)
+           MOVE R-APPL-ID        TO REJOUTREC(7:5)
+           MOVE A-DEPT-ID        TO REJOUTREC(13:5)
+           MOVE WS-AGE           TO REJOUTREC(19:2)
+           MOVE R-COURSE-STATUS  TO REJOUTREC(22:3)
+           MOVE A-CLS-ID         TO REJOUTREC(26:5)
+
+           WRITE REJOUTREC.
+
+       3700-MOVE2-EXIT.
            EXIT.
 
       *---------------- CLOSE CURSOR & FILE -------------*
        4000-CLOSE.
+           EXEC SQL
+                COMMIT
+           END-EXEC.
+
+           CLOSE CKPTFILE.
+
            EXEC SQL
                 CLOSE CR1
            END-EXEC.
 
+           IF RPT-DELIMITED
+               MOVE WS-CR1-CNT TO WS-CR1-CNT-ED
+               MOVE SPACES TO OUTREC
+               STRING "TRAILER,TOTAL_ROWS," WS-CR1-CNT-ED
+                   INTO OUTREC
+               END-STRING
+               WRITE OUTREC
+           END-IF.
+
            CLOSE OUTFILE.
 
            IF SQLCODE = 0 AND WS-FS = 00
@@ -165,5 +622,55 @@
                DISPLAY "CLOSE ERROR"
            END-IF.
 
+           EXEC SQL
+                CLOSE CR2
+           END-EXEC.
+
+           CLOSE REJOUT.
+
+           IF SQLCODE = 0 AND WS-FS2 = 00
+               DISPLAY "REJOUT CLOSE SUCCESSFUL"
+           ELSE
+               DISPLAY "REJOUT CLOSE ERROR"
+           END-IF.
+
+           EXEC SQL
+                SELECT CURRENT TIME
+                  INTO :WS-TIME
+                  FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           MOVE SPACES TO AUDITREC
+           MOVE WS-TIME TO AU-TIME
+           MOVE "JOB END - PGM" TO AU-MESSAGE
+           WRITE AUDITREC.
+
+           MOVE WS-CR1-CNT TO WS-CR1-CNT-ED
+           MOVE WS-CR2-CNT TO WS-CR2-CNT-ED
+
+           MOVE SPACES TO AUDITREC
+           MOVE WS-TIME TO AU-TIME
+           STRING "ACCEPTED RECS WRITTEN : " WS-CR1-CNT-ED
+               INTO AU-MESSAGE
+           END-STRING
+           WRITE AUDITREC.
+
+           MOVE SPACES TO AUDITREC
+           MOVE WS-TIME TO AU-TIME
+           STRING "REJECTED/WAITLISTED RECS WRITTEN : " WS-CR2-CNT-ED
+               INTO AU-MESSAGE
+           END-STRING
+           WRITE AUDITREC.
+
+           CLOSE AUDITLOG.
+
        4000-CLOSE-EXIT.
            EXIT.
+
+      *---------------- RUN SUMMARY ---------------------*
+       9000-TERMINATE.
+           DISPLAY "ACCEPTED RECORDS WRITTEN           : " WS-CR1-CNT
+           DISPLAY "REJECTED/WAITLISTED RECORDS WRITTEN : " WS-CR2-CNT.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
